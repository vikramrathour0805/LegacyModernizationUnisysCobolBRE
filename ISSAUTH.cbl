@@ -18,22 +18,260 @@
       * - Approves transactions for $500.00 or less.
       * - Declines transactions over $500.00 with a '51' (Not
       * Sufficient Funds) response code.
+      *
+      * UPDATE: The PAN is now looked up against CARDMAST before any
+      * amount logic runs. A PAN not on file is declined '14' (Invalid
+      * Card Number); a card flagged lost or stolen is declined '41'
+      * or '43'.
+      *
+      * UPDATE: The flat $500.00 ceiling has been replaced with a real
+      * DDA (demand-deposit account) balance file keyed by PAN. An
+      * approval debits the available balance; a request that exceeds
+      * it declines '51' (Not Sufficient Funds).
+      *
+      * UPDATE: A rolling in-memory log of STAN+PAN+amount combinations
+      * answered this session now guards against duplicate/retransmitted
+      * requests - a repeat replays the original response instead of
+      * re-running the business rules.
+      *
+      * UPDATE: The request is now parsed by walking the primary/
+      * secondary bitmap (mirroring how ISO8583-GEN constructs it)
+      * instead of assuming a fixed byte layout. DE52 (bit 52) itself
+      * stays in the primary bitmap (bits 1-64) - the secondary-bitmap
+      * branch is carried here for correctness/future messages that do
+      * set a bit > 64 (e.g. DE90 on a reversal) but is not exercised
+      * by any message ISSAUTH is actually called with today, since
+      * only the purchase flow (bits <= 64) calls ISSAUTH. A DE52 PIN
+      * block and a DE35/45 track-CVV are validated against
+      * the cardholder's stored PIN verification value and CVV, ahead
+      * of the amount/balance check, declining '55' (Incorrect PIN) or
+      * '14' (Invalid card data) as appropriate.
+      *
+      * UPDATE: A STIPCFG file switches ISSAUTH into stand-in (STIP)
+      * mode for host-unavailable scenarios. In stand-in mode the
+      * normal business rules are skipped entirely; transactions at or
+      * under the configured floor limit are approved locally and
+      * logged to STIPLOG for later reconciliation, everything else is
+      * declined '91' (Issuer/Switch Inoperative).
+      *
+      * UPDATE: A per-PAN daily velocity check now runs ahead of the
+      * balance check. VELACC (keyed by PAN, reset when the calendar
+      * date changes) tracks today's approval count and cumulative
+      * approved amount; a request that would cross the configured
+      * count or amount threshold is declined '61' (Exceeds Withdrawal
+      * Limit) before the balance is ever looked at.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. UNISYS.
        OBJECT-COMPUTER. UNISYS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- CARDMAST is a card-master lookup file keyed by PAN.
+      *-- NOTE: this runtime has no ISAM/VSAM handler configured, so
+      *-- CARDMAST is a plain sequential file searched linearly by PAN
+      *-- rather than a true indexed/keyed file.
+           SELECT CARDMAST-FILE ASSIGN TO "CARDMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CARDMAST-STATUS.
+      *-- DDABAL is the demand-deposit account balance file, keyed by
+      *-- PAN. Same runtime limitation as CARDMAST above: no ISAM/VSAM
+      *-- handler, so it is a sequential file that gets loaded whole
+      *-- into a table, updated in memory, and rewritten in full.
+           SELECT DDABAL-FILE ASSIGN TO "DDABAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DDABAL-STATUS.
+      *-- STIPCFG holds the stand-in-processing switch and floor limit.
+           SELECT STIPCFG-FILE ASSIGN TO "STIPCFG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STIPCFG-STATUS.
+      *-- STIPLOG records every transaction stand-in-approved locally,
+      *-- for reconciliation once the host comes back. Appended to via
+      *-- OPEN EXTEND.
+           SELECT STIPLOG-FILE ASSIGN TO "STIPLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STIPLOG-STATUS.
+      *-- VELACC is the daily per-PAN velocity accumulator, keyed by
+      *-- PAN. Same runtime limitation as CARDMAST/DDABAL above: a
+      *-- sequential file loaded whole into a table, updated in memory,
+      *-- and rewritten in full when an approval posts.
+           SELECT VELACC-FILE ASSIGN TO "VELACC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VELACC-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARDMAST-FILE.
+       01  CARDMAST-RECORD.
+           05 CM-PAN                  PIC X(19).
+           05 CM-STATUS                PIC X(1).
+      *--     A = Active, L = Lost, S = Stolen, C = Closed
+           05 CM-PIN-VER-VALUE         PIC X(4).
+           05 CM-CVV                   PIC X(3).
+
+       FD  DDABAL-FILE.
+       01  DDABAL-RECORD.
+           05 DB-PAN                   PIC X(19).
+           05 DB-AVAILABLE-BALANCE     PIC 9(10)V99.
+
+       FD  STIPCFG-FILE.
+       01  STIPCFG-RECORD.
+           05 CFG-STIP-MODE            PIC X(1).
+      *--     Y = stand-in processing is active, N = normal processing
+           05 CFG-FLOOR-LIMIT          PIC 9(10)V99.
+      *--     Daily velocity thresholds - see 2030-CHECK-VELOCITY.
+           05 CFG-VELOCITY-MAX-COUNT   PIC 9(3).
+           05 CFG-VELOCITY-MAX-AMOUNT  PIC 9(10)V99.
+
+       FD  STIPLOG-FILE.
+       01  STIPLOG-RECORD.
+           05 SL-STAN                  PIC X(6).
+           05 SL-PAN                   PIC X(19).
+           05 SL-AMOUNT                PIC 9(10)V99.
+           05 SL-RESP-CODE             PIC X(2).
+
+       FD  VELACC-FILE.
+       01  VELACC-RECORD.
+           05 VA-PAN                   PIC X(19).
+           05 VA-DATE                  PIC 9(8).
+      *--     YYYYMMDD of the day this accumulator applies to.
+           05 VA-COUNT                 PIC 9(3).
+           05 VA-TOTAL-AMOUNT          PIC 9(10)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-PROCESSING-FIELDS.
            05 WS-REQUEST-MTI          PIC X(4).
            05 WS-REQUEST-PAN          PIC X(19).
-           05 WS-REQUEST-AMOUNT-NUM   PIC 9(10)V99.
+           05 WS-REQUEST-AMOUNT-RAW   PIC X(12).
+           05 WS-REQUEST-AMOUNT-NUM REDEFINES WS-REQUEST-AMOUNT-RAW
+                                      PIC 9(10)V99.
+           05 WS-REQUEST-STAN         PIC X(6).
+           05 WS-REQUEST-PROC-CODE    PIC X(6).
+           05 WS-REQUEST-TERM-ID      PIC X(8).
+           05 WS-REQUEST-CVV          PIC X(3).
+           05 WS-REQUEST-PIN-BLOCK    PIC X(4).
            05 WS-AUTH-RESPONSE-CODE   PIC X(2).
            05 WS-AUTH-ID-RESPONSE     PIC X(6).
 
+      ******************************************************************
+      * REQUEST BITMAP WORK AREA
+      * Mirrors ISO8583-GEN's own bitmap layout so the request can be
+      * parsed by walking the bitmap instead of assuming fixed byte
+      * offsets. 128 bits are carried (primary + secondary) for
+      * correctness even though every message ISSAUTH is actually
+      * called with today only ever sets bits <= 64, including DE52
+      * (bit 52) - a secondary bitmap is only needed for bits 65-128,
+      * which only the reversal-side DE90 (never sent to ISSAUTH)
+      * currently sets.
+      ******************************************************************
+       01  WS-REQ-BITMAP-BYTES        PIC X(16) VALUE LOW-VALUES.
+       01  WS-REQ-BITMAP-FLAGS.
+           05 WS-REQ-BITMAP-BIT       OCCURS 128 TIMES PIC 1.
+       01  WS-REQ-BIT-INDEX          PIC 9(3) COMP.
+       01  WS-PARSE-POINTER          PIC 9(4) COMP.
+       01  WS-PARSE-PAN-LEN          PIC 9(2) COMP.
+       01  WS-PARSE-ORIG-LEN         PIC 9(2) COMP.
+
+      ******************************************************************
+      * BITMAP UNPACK AREA
+      * WS-REQ-BITMAP-BYTES holds the real 8-bits-per-byte packed
+      * bitmap as it arrives on the wire (built by ISO8583-GEN's
+      * 9150-PACK-BITMAP). 1040-UNPACK-BITMAP unpacks it into
+      * WS-REQ-BITMAP-BIT, one flag byte per data element, so
+      * 1050-EXTRACT-ELEMENT can test it bit by bit.
+      ******************************************************************
+       01  WS-UNPACK-BYTE-IDX         PIC 9(3) COMP.
+       01  WS-UNPACK-BIT-IDX          PIC 9(3) COMP.
+       01  WS-UNPACK-BYTE-VALUE       USAGE BINARY-CHAR UNSIGNED.
+       01  WS-UNPACK-BYTE-CHAR REDEFINES WS-UNPACK-BYTE-VALUE PIC X(1).
+       01  WS-UNPACK-REMAINDER        PIC 9(3) COMP.
+       01  WS-BIT-WEIGHTS-INIT        PIC X(24)
+                                       VALUE "128064032016008004002001".
+       01  WS-BIT-WEIGHTS REDEFINES WS-BIT-WEIGHTS-INIT.
+           05 WS-BIT-WEIGHT           PIC 9(3) OCCURS 8 TIMES.
+
+      ******************************************************************
+      * DUPLICATE-DETECTION WORK AREA
+      * A rolling in-memory log of STAN+PAN+amount kept for the life of
+      * this run (WORKING-STORAGE persists across repeated CALLs to
+      * ISSAUTH within one ISO8583-GEN session).
+      ******************************************************************
+       01  WS-DUP-LOG-AREA.
+           05 WS-DUP-ENTRY OCCURS 200 TIMES INDEXED BY WS-DUP-IDX.
+              10 WS-DUP-STAN            PIC X(6).
+              10 WS-DUP-PAN             PIC X(19).
+              10 WS-DUP-AMOUNT          PIC 9(10)V99.
+              10 WS-DUP-RESP-CODE       PIC X(2).
+              10 WS-DUP-AUTH-ID         PIC X(6).
+       01  WS-DUP-COUNT               PIC 9(5) VALUE 0.
+       01  WS-DUP-MATCH-IDX           PIC 9(5) VALUE 0.
+       01  WS-DUP-MATCH-SW            PIC X(1) VALUE 'N'.
+           88 WS-DUP-MATCH                     VALUE 'Y'.
+
+      ******************************************************************
+      * CARDMAST LOOKUP WORK AREA
+      ******************************************************************
+       01  WS-CARDMAST-STATUS         PIC X(2).
+       01  WS-CARD-FOUND-SW           PIC X(1) VALUE 'N'.
+           88 WS-CARD-FOUND                    VALUE 'Y'.
+       01  WS-CARD-STATUS             PIC X(1).
+       01  WS-CARD-PIN-VER-VALUE      PIC X(4).
+       01  WS-CARD-CVV                PIC X(3).
+
+      ******************************************************************
+      * DDABAL BALANCE WORK AREA
+      * The whole file is loaded into WS-DDA-TABLE, updated in memory,
+      * and rewritten in full when a debit posts.
+      ******************************************************************
+       01  WS-DDABAL-STATUS           PIC X(2).
+       01  WS-DDA-TABLE-AREA.
+           05 WS-DDA-ENTRY OCCURS 500 TIMES INDEXED BY WS-DDA-IDX.
+              10 WS-DDA-PAN            PIC X(19).
+              10 WS-DDA-BALANCE        PIC 9(10)V99.
+       01  WS-DDA-COUNT               PIC 9(5) VALUE 0.
+       01  WS-DDA-MATCH-IDX           PIC 9(5) VALUE 0.
+       01  WS-DDA-FOUND-SW            PIC X(1) VALUE 'N'.
+           88 WS-DDA-FOUND                     VALUE 'Y'.
+
+      ******************************************************************
+      * STAND-IN PROCESSING (STIP) WORK AREA
+      * STIPCFG is read once per call, matching CARDMAST/DDABAL's own
+      * per-call-reopen convention, so a config change takes effect on
+      * the very next authorization request.
+      ******************************************************************
+       01  WS-STIPCFG-STATUS          PIC X(2).
+       01  WS-STIP-MODE-SW            PIC X(1) VALUE 'N'.
+           88 WS-STIP-MODE                     VALUE 'Y'.
+       01  WS-STIP-FLOOR-LIMIT        PIC 9(10)V99 VALUE 0.
+       01  WS-STIPLOG-STATUS          PIC X(2).
+
+      ******************************************************************
+      * VELOCITY (VELACC) WORK AREA
+      * The whole file is loaded into WS-VELACC-TABLE, updated in
+      * memory, and rewritten in full when an approval posts, the same
+      * pattern used for WS-DDA-TABLE-AREA above. Thresholds default to
+      * the values below but are overridden from STIPCFG when present,
+      * the same way STIPCFG already supplies the stand-in floor limit
+      * (see 0100-LOAD-STIP-CONFIG).
+      ******************************************************************
+       01  WS-VELOCITY-MAX-COUNT      PIC 9(3)      VALUE 10.
+       01  WS-VELOCITY-MAX-AMOUNT     PIC 9(10)V99  VALUE 2000.00.
+       01  WS-TODAY-DATE              PIC 9(8).
+       01  WS-VELACC-STATUS           PIC X(2).
+       01  WS-VELACC-TABLE-AREA.
+           05 WS-VELACC-ENTRY OCCURS 500 TIMES INDEXED BY WS-VELACC-IDX.
+              10 WS-VELACC-PAN         PIC X(19).
+              10 WS-VELACC-DATE        PIC 9(8).
+              10 WS-VELACC-COUNT       PIC 9(3).
+              10 WS-VELACC-TOTAL       PIC 9(10)V99.
+       01  WS-VELACC-COUNT-OF-RECS    PIC 9(5) VALUE 0.
+       01  WS-VELACC-MATCH-IDX        PIC 9(5) VALUE 0.
+       01  WS-VELACC-FOUND-SW         PIC X(1) VALUE 'N'.
+           88 WS-VELACC-FOUND                  VALUE 'Y'.
+       01  WS-VELACC-PROJ-COUNT       PIC 9(3).
+       01  WS-VELACC-PROJ-TOTAL       PIC 9(10)V99.
+
       *-- ISO 8583 Response Message Structure
        01  WS-ISO-RESPONSE.
            05 RESP-MTI                PIC X(4).
@@ -68,7 +306,18 @@
            DISPLAY "Received request: " LK-REQUEST-BUFFER(1:100).
 
            PERFORM 1000-PARSE-REQUEST.
-           PERFORM 2000-APPLY-BUSINESS-RULES.
+           PERFORM 0100-LOAD-STIP-CONFIG.
+           PERFORM 1500-CHECK-DUPLICATE.
+           IF WS-DUP-MATCH
+               DISPLAY "Result: DUPLICATE - replaying original response"
+           ELSE
+               IF WS-STIP-MODE
+                   PERFORM 2500-APPLY-STANDIN-RULES
+               ELSE
+                   PERFORM 2000-APPLY-BUSINESS-RULES
+               END-IF
+               PERFORM 1600-LOG-TRANSACTION
+           END-IF.
            PERFORM 3000-BUILD-RESPONSE.
 
            MOVE WS-RESPONSE-BUFFER TO LK-RESPONSE-BUFFER.
@@ -76,22 +325,207 @@
            DISPLAY "--- ISSAUTH PROGRAM FINISHED ---".
            GOBACK.
 
+      ******************************************************************
+      * 0100-LOAD-STIP-CONFIG
+      * Reads the stand-in mode switch, floor limit, and daily
+      * velocity thresholds from STIPCFG. A missing file, an empty
+      * file, or a file written before the velocity fields existed
+      * all default to normal (non-STIP) processing and the built-in
+      * velocity thresholds, so the absence of STIPCFG - or of just
+      * its velocity fields - never changes existing behavior.
+      ******************************************************************
+       0100-LOAD-STIP-CONFIG.
+           MOVE 'N' TO WS-STIP-MODE-SW.
+           MOVE 0 TO WS-STIP-FLOOR-LIMIT.
+           MOVE 10 TO WS-VELOCITY-MAX-COUNT.
+           MOVE 2000.00 TO WS-VELOCITY-MAX-AMOUNT.
+
+           OPEN INPUT STIPCFG-FILE.
+           IF WS-STIPCFG-STATUS = "35"
+               DISPLAY "STIPCFG not found - stand-in mode off, "
+                   "default velocity thresholds in effect"
+           ELSE
+               READ STIPCFG-FILE
+                   AT END
+                       DISPLAY "STIPCFG empty - stand-in mode off, "
+                           "default velocity thresholds in effect"
+                   NOT AT END
+                       MOVE CFG-STIP-MODE TO WS-STIP-MODE-SW
+                       MOVE CFG-FLOOR-LIMIT TO WS-STIP-FLOOR-LIMIT
+                       IF CFG-VELOCITY-MAX-COUNT IS NUMERIC
+                               AND CFG-VELOCITY-MAX-AMOUNT IS NUMERIC
+                           MOVE CFG-VELOCITY-MAX-COUNT
+                               TO WS-VELOCITY-MAX-COUNT
+                           MOVE CFG-VELOCITY-MAX-AMOUNT
+                               TO WS-VELOCITY-MAX-AMOUNT
+                       END-IF
+               END-READ
+               CLOSE STIPCFG-FILE
+           END-IF.
+
       ******************************************************************
       * 1000-PARSE-REQUEST
-      * Extracts key data from the incoming request message.
-      * NOTE: This is a simplified parser assuming a fixed layout
-      * from the known calling program. A real-world parser would
-      * interpret the bitmap to find fields.
+      * Extracts key data from the incoming request message by walking
+      * the primary/secondary bitmap, the same way ISO8583-GEN builds
+      * it, rather than assuming a fixed byte layout - DE52 and the
+      * other new data elements live at varying offsets depending on
+      * which earlier elements are present, so a fixed layout can no
+      * longer locate them reliably. The secondary-bitmap branch below
+      * is dead code against every message ISSAUTH is actually called
+      * with today (bits 1-64 only, DE52 included) - it is here for
+      * the day a message that sets a bit > 64 is actually routed to
+      * ISSAUTH, not because DE52 itself requires it.
       ******************************************************************
        1000-PARSE-REQUEST.
            MOVE LK-REQUEST-BUFFER(1:4) TO WS-REQUEST-MTI.
-           *-- Assuming MTI(4) + Bitmap(8) = 12 bytes offset
-           *-- DE2 is LLVAR, so read 2-byte length first.
-           *-- For this simulation, we assume a fixed length of 16.
-           MOVE LK-REQUEST-BUFFER(15:19) TO WS-REQUEST-PAN.
-           *-- DE4 Amount is at a fixed position for this example
-           UNSTRING LK-REQUEST-BUFFER(40:12)
-               INTO WS-REQUEST-AMOUNT-NUM.
+           MOVE LK-REQUEST-BUFFER(5:8) TO WS-REQ-BITMAP-BYTES(1:8).
+           MOVE 13 TO WS-PARSE-POINTER.
+           PERFORM 1040-UNPACK-BITMAP.
+           IF WS-REQ-BITMAP-BIT(1) = 1
+               MOVE LK-REQUEST-BUFFER(13:8)
+                   TO WS-REQ-BITMAP-BYTES(9:8)
+               PERFORM 1040-UNPACK-BITMAP
+               MOVE 21 TO WS-PARSE-POINTER
+           END-IF.
+
+           PERFORM 1050-EXTRACT-ELEMENT VARYING WS-REQ-BIT-INDEX
+               FROM 2 BY 1 UNTIL WS-REQ-BIT-INDEX > 128.
+
+      ******************************************************************
+      * 1040-UNPACK-BITMAP
+      * Unpacks WS-REQ-BITMAP-BYTES (the real 8-bits-per-byte packed
+      * bitmap as received) into WS-REQ-BITMAP-BIT, one flag byte per
+      * data element, mirroring ISO8583-GEN's own 9150-PACK-BITMAP.
+      ******************************************************************
+       1040-UNPACK-BITMAP.
+           PERFORM VARYING WS-UNPACK-BYTE-IDX FROM 1 BY 1
+                   UNTIL WS-UNPACK-BYTE-IDX > 16
+               MOVE WS-REQ-BITMAP-BYTES(WS-UNPACK-BYTE-IDX:1)
+                   TO WS-UNPACK-BYTE-CHAR
+               MOVE WS-UNPACK-BYTE-VALUE TO WS-UNPACK-REMAINDER
+               PERFORM VARYING WS-UNPACK-BIT-IDX FROM 1 BY 1
+                       UNTIL WS-UNPACK-BIT-IDX > 8
+                   IF WS-UNPACK-REMAINDER >=
+                           WS-BIT-WEIGHT(WS-UNPACK-BIT-IDX)
+                       MOVE 1 TO WS-REQ-BITMAP-BIT((WS-UNPACK-BYTE-IDX
+                           - 1) * 8 + WS-UNPACK-BIT-IDX)
+                       SUBTRACT WS-BIT-WEIGHT(WS-UNPACK-BIT-IDX)
+                           FROM WS-UNPACK-REMAINDER
+                   ELSE
+                       MOVE 0 TO WS-REQ-BITMAP-BIT((WS-UNPACK-BYTE-IDX
+                           - 1) * 8 + WS-UNPACK-BIT-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      ******************************************************************
+      * 1050-EXTRACT-ELEMENT
+      * Extracts one data element from LK-REQUEST-BUFFER at
+      * WS-PARSE-POINTER when its bit is on, advancing the pointer
+      * past it either way. DE7/37/42/70/90 are recognized only to
+      * keep the pointer correctly positioned for the elements that
+      * follow them; ISSAUTH does not use their values today.
+      ******************************************************************
+       1050-EXTRACT-ELEMENT.
+           IF WS-REQ-BITMAP-BIT(WS-REQ-BIT-INDEX) = 1
+               EVALUATE WS-REQ-BIT-INDEX
+                   WHEN 2
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:2)
+                           TO WS-PARSE-PAN-LEN
+                       ADD 2 TO WS-PARSE-POINTER
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:
+                               WS-PARSE-PAN-LEN)
+                           TO WS-REQUEST-PAN
+                       ADD WS-PARSE-PAN-LEN TO WS-PARSE-POINTER
+                   WHEN 3
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:6)
+                           TO WS-REQUEST-PROC-CODE
+                       ADD 6 TO WS-PARSE-POINTER
+                   WHEN 4
+      *-- Arrives as 12 numeric-display digits with the low-order 2
+      *-- already representing cents, so it is moved byte for byte via
+      *-- WS-REQUEST-AMOUNT-RAW rather than UNSTRING/MOVEd as a number,
+      *-- which would re-align the assumed decimal point.
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:12)
+                           TO WS-REQUEST-AMOUNT-RAW
+                       ADD 12 TO WS-PARSE-POINTER
+                   WHEN 7
+                       ADD 10 TO WS-PARSE-POINTER
+                   WHEN 11
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:6)
+                           TO WS-REQUEST-STAN
+                       ADD 6 TO WS-PARSE-POINTER
+                   WHEN 35
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:3)
+                           TO WS-REQUEST-CVV
+                       ADD 3 TO WS-PARSE-POINTER
+                   WHEN 37
+                       ADD 12 TO WS-PARSE-POINTER
+                   WHEN 41
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:8)
+                           TO WS-REQUEST-TERM-ID
+                       ADD 8 TO WS-PARSE-POINTER
+                   WHEN 42
+                       ADD 15 TO WS-PARSE-POINTER
+                   WHEN 52
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:4)
+                           TO WS-REQUEST-PIN-BLOCK
+                       ADD 4 TO WS-PARSE-POINTER
+                   WHEN 70
+                       ADD 3 TO WS-PARSE-POINTER
+                   WHEN 90
+                       MOVE LK-REQUEST-BUFFER(WS-PARSE-POINTER:2)
+                           TO WS-PARSE-ORIG-LEN
+                       ADD 2 TO WS-PARSE-POINTER
+                       ADD 42 TO WS-PARSE-POINTER
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * 1500-CHECK-DUPLICATE
+      * Looks the current STAN+PAN+amount up in WS-DUP-LOG-AREA. When
+      * it matches a request already answered this session, WS-DUP-MATCH
+      * is set and the original response is copied back so it can be
+      * replayed instead of re-running the business rules.
+      ******************************************************************
+       1500-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-MATCH-SW.
+           MOVE 0 TO WS-DUP-MATCH-IDX.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-DUP-COUNT
+               IF WS-DUP-STAN(WS-DUP-IDX) = WS-REQUEST-STAN
+                       AND WS-DUP-PAN(WS-DUP-IDX) = WS-REQUEST-PAN
+                       AND WS-DUP-AMOUNT(WS-DUP-IDX) =
+                           WS-REQUEST-AMOUNT-NUM
+                   MOVE 'Y' TO WS-DUP-MATCH-SW
+                   MOVE WS-DUP-IDX TO WS-DUP-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-DUP-MATCH
+               MOVE WS-DUP-RESP-CODE(WS-DUP-MATCH-IDX)
+                   TO WS-AUTH-RESPONSE-CODE
+               MOVE WS-DUP-AUTH-ID(WS-DUP-MATCH-IDX)
+                   TO WS-AUTH-ID-RESPONSE
+           END-IF.
+
+      ******************************************************************
+      * 1600-LOG-TRANSACTION
+      * Records a freshly-answered STAN+PAN+amount so a later
+      * retransmit of the same request can be detected.
+      ******************************************************************
+       1600-LOG-TRANSACTION.
+           IF WS-DUP-COUNT < 200
+               ADD 1 TO WS-DUP-COUNT
+               MOVE WS-REQUEST-STAN TO WS-DUP-STAN(WS-DUP-COUNT)
+               MOVE WS-REQUEST-PAN TO WS-DUP-PAN(WS-DUP-COUNT)
+               MOVE WS-REQUEST-AMOUNT-NUM TO WS-DUP-AMOUNT(WS-DUP-COUNT)
+               MOVE WS-AUTH-RESPONSE-CODE TO
+                   WS-DUP-RESP-CODE(WS-DUP-COUNT)
+               MOVE WS-AUTH-ID-RESPONSE TO WS-DUP-AUTH-ID(WS-DUP-COUNT)
+           ELSE
+               DISPLAY "WARNING: dup log full - oldest not tracked"
+           END-IF.
 
       ******************************************************************
       * 2000-APPLY-BUSINESS-RULES
@@ -101,14 +535,350 @@
            DISPLAY "Authorizing PAN " WS-REQUEST-PAN
                " for amount " WS-REQUEST-AMOUNT-NUM.
 
-           IF WS-REQUEST-AMOUNT-NUM > 500.00
-               MOVE "51" TO WS-AUTH-RESPONSE-CODE *> Not Sufficient Funds
-               MOVE "DEC123" TO WS-AUTH-ID-RESPONSE
-               DISPLAY "Result: DECLINED (Amount > 500.00)"
+           MOVE SPACES TO WS-AUTH-RESPONSE-CODE.
+           PERFORM 2010-VALIDATE-CARD.
+
+           IF WS-AUTH-RESPONSE-CODE = SPACES
+               PERFORM 2020-VALIDATE-PIN-AND-CVV.
+
+           IF WS-AUTH-RESPONSE-CODE = SPACES
+               PERFORM 2030-CHECK-VELOCITY.
+
+           IF WS-AUTH-RESPONSE-CODE = SPACES
+               PERFORM 2040-CHECK-BALANCE-AND-POST.
+
+      ******************************************************************
+      * 2010-VALIDATE-CARD
+      * Looks WS-REQUEST-PAN up on CARDMAST. Declines '14' when the
+      * PAN is not on file, '41'/'43' when it is flagged lost/stolen.
+      ******************************************************************
+       2010-VALIDATE-CARD.
+           MOVE 'N' TO WS-CARD-FOUND-SW.
+           MOVE SPACES TO WS-CARD-STATUS.
+           MOVE SPACES TO WS-CARD-PIN-VER-VALUE.
+           MOVE SPACES TO WS-CARD-CVV.
+
+           OPEN INPUT CARDMAST-FILE.
+           IF WS-CARDMAST-STATUS = "35"
+               DISPLAY "CARDMAST not found - all cards will decline"
+           ELSE
+               PERFORM UNTIL WS-CARD-FOUND OR WS-CARDMAST-STATUS = "10"
+                   READ CARDMAST-FILE
+                       AT END
+                           MOVE "10" TO WS-CARDMAST-STATUS
+                       NOT AT END
+                           IF CM-PAN = WS-REQUEST-PAN
+                               MOVE 'Y' TO WS-CARD-FOUND-SW
+                               MOVE CM-STATUS TO WS-CARD-STATUS
+                               MOVE CM-PIN-VER-VALUE TO
+                                   WS-CARD-PIN-VER-VALUE
+                               MOVE CM-CVV TO WS-CARD-CVV
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CARDMAST-FILE
+           END-IF.
+
+           IF NOT WS-CARD-FOUND
+               MOVE "14" TO WS-AUTH-RESPONSE-CODE *> Invalid Card Number
+               MOVE "DECPAN" TO WS-AUTH-ID-RESPONSE
+               DISPLAY "Result: DECLINED (PAN not on CARDMAST)"
+           ELSE
+               EVALUATE WS-CARD-STATUS
+                   WHEN "L"
+                       MOVE "41" TO WS-AUTH-RESPONSE-CODE *> Lost Card
+                       MOVE "DECLST" TO WS-AUTH-ID-RESPONSE
+                       DISPLAY "Result: DECLINED (Card reported lost)"
+                   WHEN "S"
+                       MOVE "43" TO WS-AUTH-RESPONSE-CODE *> Stolen Card
+                       MOVE "DECSTL" TO WS-AUTH-ID-RESPONSE
+                       DISPLAY "Result: DECLINED (Card reported stolen)"
+                   WHEN "A"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "14" TO WS-AUTH-RESPONSE-CODE
+                       MOVE "DECPAN" TO WS-AUTH-ID-RESPONSE
+                       DISPLAY "Result: DECLINED (Card status invalid)"
+               END-EVALUATE.
+
+      ******************************************************************
+      * 2020-VALIDATE-PIN-AND-CVV
+      * Validates the incoming DE52 PIN block and DE35 track-CVV
+      * against the values fetched from CARDMAST in 2010, ahead of
+      * the amount/balance check. Declines '14' (Invalid card data)
+      * on a CVV mismatch and '55' (Incorrect PIN) on a PIN mismatch.
+      ******************************************************************
+       2020-VALIDATE-PIN-AND-CVV.
+           IF WS-REQUEST-CVV NOT = WS-CARD-CVV
+               MOVE "14" TO WS-AUTH-RESPONSE-CODE *> Invalid card data
+               MOVE "DECCVV" TO WS-AUTH-ID-RESPONSE
+               DISPLAY "Result: DECLINED (CVV mismatch)"
+           ELSE
+               IF WS-REQUEST-PIN-BLOCK NOT = WS-CARD-PIN-VER-VALUE
+                   MOVE "55" TO WS-AUTH-RESPONSE-CODE *> Incorrect PIN
+                   MOVE "DECPIN" TO WS-AUTH-ID-RESPONSE
+                   DISPLAY "Result: DECLINED (Incorrect PIN)"
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 2030-CHECK-VELOCITY
+      * Looks WS-REQUEST-PAN up in VELACC for today. Declines '61'
+      * (Exceeds Withdrawal Limit) when today's approval count or
+      * cumulative approved amount would cross the configured
+      * threshold; otherwise lets the transaction proceed to the
+      * balance check, where 2040 updates the accumulator on approval.
+      ******************************************************************
+       2030-CHECK-VELOCITY.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM 2031-LOAD-VELACC.
+
+           MOVE 'N' TO WS-VELACC-FOUND-SW.
+           MOVE 0 TO WS-VELACC-MATCH-IDX.
+           PERFORM VARYING WS-VELACC-IDX FROM 1 BY 1
+                   UNTIL WS-VELACC-IDX > WS-VELACC-COUNT-OF-RECS
+               IF WS-VELACC-PAN(WS-VELACC-IDX) = WS-REQUEST-PAN
+                   MOVE 'Y' TO WS-VELACC-FOUND-SW
+                   MOVE WS-VELACC-IDX TO WS-VELACC-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-VELACC-FOUND
+                   AND WS-VELACC-DATE(WS-VELACC-MATCH-IDX)
+                       NOT = WS-TODAY-DATE
+      *-- Yesterday's (or older) accumulator - reset for the new day.
+               MOVE WS-TODAY-DATE TO WS-VELACC-DATE(WS-VELACC-MATCH-IDX)
+               MOVE 0 TO WS-VELACC-COUNT(WS-VELACC-MATCH-IDX)
+               MOVE 0 TO WS-VELACC-TOTAL(WS-VELACC-MATCH-IDX)
+           END-IF.
+
+      *-- No VELACC record (not found, or just reset above for a new
+      *-- day) projects from a zero count/total rather than skipping
+      *-- the check, so a PAN's very first transaction of the day -
+      *-- including a brand-new card's very first transaction ever -
+      *-- is still subject to the limit instead of a free pass.
+           MOVE 0 TO WS-VELACC-PROJ-COUNT.
+           MOVE 0 TO WS-VELACC-PROJ-TOTAL.
+           IF WS-VELACC-FOUND
+               MOVE WS-VELACC-COUNT(WS-VELACC-MATCH-IDX)
+                   TO WS-VELACC-PROJ-COUNT
+               MOVE WS-VELACC-TOTAL(WS-VELACC-MATCH-IDX)
+                   TO WS-VELACC-PROJ-TOTAL
+           END-IF.
+      *-- The projected count/total are computed into their own fields
+      *-- rather than compared inline (e.g. "COUNT + 1 > MAX OR ...")
+      *-- because -std=ibm mis-evaluates an arithmetic expression that
+      *-- is OR'd with a second relation condition in this GnuCOBOL
+      *-- version - it silently drops the arithmetic side, so the
+      *-- first condition never triggers no matter its true value.
+           ADD 1 TO WS-VELACC-PROJ-COUNT.
+           ADD WS-REQUEST-AMOUNT-NUM TO WS-VELACC-PROJ-TOTAL.
+           IF WS-VELACC-PROJ-COUNT > WS-VELOCITY-MAX-COUNT
+                   OR WS-VELACC-PROJ-TOTAL > WS-VELOCITY-MAX-AMOUNT
+      *-- 61 = Exceeds Withdrawal Limit
+               MOVE "61" TO WS-AUTH-RESPONSE-CODE
+               MOVE "DECVEL" TO WS-AUTH-ID-RESPONSE
+               DISPLAY "Result: DECLINED (daily velocity exceeded)"
+           END-IF.
+
+      ******************************************************************
+      * 2031-LOAD-VELACC
+      * Loads the whole VELACC file into WS-VELACC-TABLE-AREA.
+      ******************************************************************
+       2031-LOAD-VELACC.
+           MOVE 0 TO WS-VELACC-COUNT-OF-RECS.
+           OPEN INPUT VELACC-FILE.
+           IF WS-VELACC-STATUS = "35"
+               DISPLAY "VELACC not found - starting fresh accumulators"
+           ELSE
+               PERFORM UNTIL WS-VELACC-STATUS = "10"
+                   READ VELACC-FILE
+                       AT END
+                           MOVE "10" TO WS-VELACC-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-VELACC-COUNT-OF-RECS
+                           MOVE VA-PAN TO
+                               WS-VELACC-PAN(WS-VELACC-COUNT-OF-RECS)
+                           MOVE VA-DATE TO
+                               WS-VELACC-DATE(WS-VELACC-COUNT-OF-RECS)
+                           MOVE VA-COUNT TO
+                               WS-VELACC-COUNT(WS-VELACC-COUNT-OF-RECS)
+                           MOVE VA-TOTAL-AMOUNT TO
+                               WS-VELACC-TOTAL(WS-VELACC-COUNT-OF-RECS)
+                   END-READ
+               END-PERFORM
+               CLOSE VELACC-FILE
+           END-IF.
+
+      ******************************************************************
+      * 2032-REWRITE-VELACC
+      * Rewrites the whole VELACC file from WS-VELACC-TABLE-AREA after
+      * an approval has updated it in memory.
+      ******************************************************************
+       2032-REWRITE-VELACC.
+           OPEN OUTPUT VELACC-FILE.
+           PERFORM VARYING WS-VELACC-IDX FROM 1 BY 1
+                   UNTIL WS-VELACC-IDX > WS-VELACC-COUNT-OF-RECS
+               MOVE WS-VELACC-PAN(WS-VELACC-IDX) TO VA-PAN
+               MOVE WS-VELACC-DATE(WS-VELACC-IDX) TO VA-DATE
+               MOVE WS-VELACC-COUNT(WS-VELACC-IDX) TO VA-COUNT
+               MOVE WS-VELACC-TOTAL(WS-VELACC-IDX) TO VA-TOTAL-AMOUNT
+               WRITE VELACC-RECORD
+           END-PERFORM.
+           CLOSE VELACC-FILE.
+
+      ******************************************************************
+      * 2033-UPDATE-VELOCITY
+      * Increments (or creates) today's VELACC accumulator for
+      * WS-REQUEST-PAN after an approval, and rewrites VELACC.
+      ******************************************************************
+       2033-UPDATE-VELOCITY.
+           IF WS-VELACC-FOUND
+               ADD 1 TO WS-VELACC-COUNT(WS-VELACC-MATCH-IDX)
+               ADD WS-REQUEST-AMOUNT-NUM TO
+                   WS-VELACC-TOTAL(WS-VELACC-MATCH-IDX)
+           ELSE
+               IF WS-VELACC-COUNT-OF-RECS < 500
+                   ADD 1 TO WS-VELACC-COUNT-OF-RECS
+                   MOVE WS-REQUEST-PAN TO
+                       WS-VELACC-PAN(WS-VELACC-COUNT-OF-RECS)
+                   MOVE WS-TODAY-DATE TO
+                       WS-VELACC-DATE(WS-VELACC-COUNT-OF-RECS)
+                   MOVE 1 TO WS-VELACC-COUNT(WS-VELACC-COUNT-OF-RECS)
+                   MOVE WS-REQUEST-AMOUNT-NUM TO
+                       WS-VELACC-TOTAL(WS-VELACC-COUNT-OF-RECS)
+               ELSE
+                   DISPLAY "WARNING: VELACC table full - not tracked"
+               END-IF
+           END-IF.
+           PERFORM 2032-REWRITE-VELACC.
+
+      ******************************************************************
+      * 2040-CHECK-BALANCE-AND-POST
+      * Checks WS-REQUEST-AMOUNT-NUM against the cardholder's DDA
+      * available balance and, on approval, debits it. A PAN with no
+      * DDA record on file is treated as a zero balance.
+      ******************************************************************
+       2040-CHECK-BALANCE-AND-POST.
+           PERFORM 2041-LOAD-DDABAL.
+
+           MOVE 'N' TO WS-DDA-FOUND-SW.
+           MOVE 0 TO WS-DDA-MATCH-IDX.
+           PERFORM VARYING WS-DDA-IDX FROM 1 BY 1
+                   UNTIL WS-DDA-IDX > WS-DDA-COUNT
+               IF WS-DDA-PAN(WS-DDA-IDX) = WS-REQUEST-PAN
+                   MOVE 'Y' TO WS-DDA-FOUND-SW
+                   MOVE WS-DDA-IDX TO WS-DDA-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+      *-- 51 = Not Sufficient Funds
+           IF NOT WS-DDA-FOUND
+               DISPLAY "No DDABAL record for PAN " WS-REQUEST-PAN
+               MOVE "51" TO WS-AUTH-RESPONSE-CODE
+               MOVE "DECNDA" TO WS-AUTH-ID-RESPONSE
+               DISPLAY "Result: DECLINED (No DDA account on file)"
+           ELSE
+               IF WS-REQUEST-AMOUNT-NUM >
+                       WS-DDA-BALANCE(WS-DDA-MATCH-IDX)
+                   MOVE "51" TO WS-AUTH-RESPONSE-CODE
+                   MOVE "DEC123" TO WS-AUTH-ID-RESPONSE
+                   DISPLAY "Result: DECLINED (Insufficient DDA balance)"
+               ELSE
+                   SUBTRACT WS-REQUEST-AMOUNT-NUM FROM
+                       WS-DDA-BALANCE(WS-DDA-MATCH-IDX)
+                   PERFORM 2042-REWRITE-DDABAL
+                   PERFORM 2033-UPDATE-VELOCITY
+                   MOVE "00" TO WS-AUTH-RESPONSE-CODE *> Approved
+                   MOVE "APP456" TO WS-AUTH-ID-RESPONSE
+                   DISPLAY "Result: APPROVED - balance debited"
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 2041-LOAD-DDABAL
+      * Loads the whole DDABAL file into WS-DDA-TABLE-AREA.
+      ******************************************************************
+       2041-LOAD-DDABAL.
+           MOVE 0 TO WS-DDA-COUNT.
+           OPEN INPUT DDABAL-FILE.
+           IF WS-DDABAL-STATUS = "35"
+               DISPLAY "DDABAL not found - all balances treated as zero"
+           ELSE
+               PERFORM UNTIL WS-DDABAL-STATUS = "10"
+                   READ DDABAL-FILE
+                       AT END
+                           MOVE "10" TO WS-DDABAL-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DDA-COUNT
+                           MOVE DB-PAN TO WS-DDA-PAN(WS-DDA-COUNT)
+                           MOVE DB-AVAILABLE-BALANCE TO
+                               WS-DDA-BALANCE(WS-DDA-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE DDABAL-FILE
+           END-IF.
+
+      ******************************************************************
+      * 2042-REWRITE-DDABAL
+      * Rewrites the whole DDABAL file from WS-DDA-TABLE-AREA after a
+      * debit has posted in memory.
+      ******************************************************************
+       2042-REWRITE-DDABAL.
+           OPEN OUTPUT DDABAL-FILE.
+           PERFORM VARYING WS-DDA-IDX FROM 1 BY 1
+                   UNTIL WS-DDA-IDX > WS-DDA-COUNT
+               MOVE WS-DDA-PAN(WS-DDA-IDX) TO DB-PAN
+               MOVE WS-DDA-BALANCE(WS-DDA-IDX) TO DB-AVAILABLE-BALANCE
+               WRITE DDABAL-RECORD
+           END-PERFORM.
+           CLOSE DDABAL-FILE.
+
+      ******************************************************************
+      * 2500-APPLY-STANDIN-RULES
+      * Runs in place of 2000-APPLY-BUSINESS-RULES while STIPCFG has
+      * switched ISSAUTH into stand-in mode. The normal card/PIN/
+      * balance checks are skipped entirely: a transaction at or under
+      * the configured floor limit is approved locally and logged to
+      * STIPLOG for reconciliation once the host is back; anything
+      * over the floor limit is declined '91' (Issuer/Switch
+      * Inoperative), since stand-in has no way to verify it is safe.
+      ******************************************************************
+       2500-APPLY-STANDIN-RULES.
+           DISPLAY "STAND-IN MODE: authorizing PAN " WS-REQUEST-PAN
+               " for amount " WS-REQUEST-AMOUNT-NUM
+               " (floor limit " WS-STIP-FLOOR-LIMIT ")".
+
+      *-- 91 = Issuer/Switch Inoperative
+           IF WS-REQUEST-AMOUNT-NUM > WS-STIP-FLOOR-LIMIT
+               MOVE "91" TO WS-AUTH-RESPONSE-CODE
+               MOVE "DECSTP" TO WS-AUTH-ID-RESPONSE
+               DISPLAY "Result: DECLINED (stand-in, over floor limit)"
            ELSE
                MOVE "00" TO WS-AUTH-RESPONSE-CODE *> Approved
-               MOVE "APP456" TO WS-AUTH-ID-RESPONSE
-               DISPLAY "Result: APPROVED".
+               MOVE "STIP00" TO WS-AUTH-ID-RESPONSE
+               DISPLAY "Result: APPROVED (stand-in, under floor limit)"
+               PERFORM 2510-LOG-STANDIN-APPROVAL
+           END-IF.
+
+      ******************************************************************
+      * 2510-LOG-STANDIN-APPROVAL
+      * Appends a stand-in-approved transaction to STIPLOG so it can be
+      * reconciled once the host comes back.
+      ******************************************************************
+       2510-LOG-STANDIN-APPROVAL.
+           OPEN EXTEND STIPLOG-FILE.
+           IF WS-STIPLOG-STATUS = "35"
+               CLOSE STIPLOG-FILE
+               OPEN OUTPUT STIPLOG-FILE
+           END-IF.
+
+           MOVE WS-REQUEST-STAN TO SL-STAN.
+           MOVE WS-REQUEST-PAN TO SL-PAN.
+           MOVE WS-REQUEST-AMOUNT-NUM TO SL-AMOUNT.
+           MOVE WS-AUTH-RESPONSE-CODE TO SL-RESP-CODE.
+           WRITE STIPLOG-RECORD.
+           CLOSE STIPLOG-FILE.
 
       ******************************************************************
       * 3000-BUILD-RESPONSE
@@ -119,21 +889,24 @@
            MOVE 1 TO WS-MSG-POINTER.
 
            MOVE "0210" TO RESP-MTI.
-           *-- For simplicity, we will hardcode the bitmap
+      *-- For simplicity, we will hardcode the bitmap
            MOVE X'F238000100800000' TO RESP-PRIMARY-BITMAP.
 
-           *-- Copy original data from request
-           MOVE LK-REQUEST-BUFFER(15:19) TO RESP-DE002-PAN.
-           MOVE LK-REQUEST-BUFFER(34:6)  TO RESP-DE003-PROC-CODE.
-           MOVE LK-REQUEST-BUFFER(40:12) TO RESP-DE004-TRAN-AMOUNT.
-           MOVE LK-REQUEST-BUFFER(52:6)  TO RESP-DE011-STAN.
-           MOVE LK-REQUEST-BUFFER(58:8)  TO RESP-DE041-TERM-ID.
+      *-- Copy original data from the request, using the values
+      *-- 1000-PARSE-REQUEST already extracted by walking the bitmap
+      *-- rather than re-reading fixed offsets (which shift once DE35/
+      *-- DE52 are present).
+           MOVE WS-REQUEST-PAN         TO RESP-DE002-PAN.
+           MOVE WS-REQUEST-PROC-CODE   TO RESP-DE003-PROC-CODE.
+           MOVE WS-REQUEST-AMOUNT-RAW  TO RESP-DE004-TRAN-AMOUNT.
+           MOVE WS-REQUEST-STAN        TO RESP-DE011-STAN.
+           MOVE WS-REQUEST-TERM-ID     TO RESP-DE041-TERM-ID.
 
-           *-- Add response-specific data
+      *-- Add response-specific data
            MOVE WS-AUTH-ID-RESPONSE TO RESP-DE038-AUTH-ID.
            MOVE WS-AUTH-RESPONSE-CODE TO RESP-DE039-RESP-CODE.
 
-           *-- Assemble the message string (simplified)
+      *-- Assemble the message string (simplified)
            STRING
                RESP-MTI,
                RESP-PRIMARY-BITMAP,
