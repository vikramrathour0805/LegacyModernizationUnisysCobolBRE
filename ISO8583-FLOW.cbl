@@ -4,7 +4,7 @@
        DATE-WRITTEN. 2024-08-13.
        DATE-COMPILED.
       ******************************************************************
-	  * This program demonstrates the REQUEST/ADVICE message flow
+      * This program demonstrates the REQUEST/ADVICE message flow
       * characteristic of the ISO 8583 [1993] standard.
       *
       * It simulates a full transaction lifecycle:
@@ -24,6 +24,15 @@
       * ('ALGOL_MAC_CALC') to compute a Message Authentication Code
       * (MAC) for the transaction, which is then appended to the
       * message (simulating DE64/DE128).
+      *
+      * UPDATE: The issuer side (8000-/8100-) now verifies that MAC
+      * before doing anything else - it recomputes the MAC over the
+      * received message body with the same shared key and compares
+      * it to the MAC that arrived with the message, declining with
+      * response code '96' (Security Violation) instead of running
+      * the business rules on any mismatch. An operator can simulate
+      * a tampered-in-transit message to exercise this at either
+      * flow's "sends message with MAC" step.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -46,7 +55,8 @@
       * SHARED DATA ELEMENTS AND WORK FIELDS
       ******************************************************************
        01  WS-SHARED-TRAN-DATA.
-           05 WS-PAN                  PIC X(19) VALUE "4915123456789012".
+           05 WS-PAN                  PIC X(19)
+                                       VALUE "4915123456789012".
            05 WS-PROC-CODE            PIC X(6)  VALUE "001000".
            05 WS-AMOUNT-NUM           PIC 9(10)V99.
            05 WS-AMOUNT-ALPHA         PIC X(12).
@@ -62,10 +72,18 @@
        01  WS-CRYPTO-DATA.
            05 WS-SECRET-KEY           PIC X(8) VALUE "SECRETKY".
            05 WS-MAC-RESULT           PIC X(8).
+           05 WS-RECEIVED-MAC         PIC X(8).
+           05 WS-COMPUTED-MAC         PIC X(8).
+       01  WS-MAC-VALID-SW           PIC X(1) VALUE 'Y'.
+           88 WS-MAC-VALID                    VALUE 'Y'.
       *----------------------------------------------------------------*
 
        01  WS-USER-CHOICE            PIC X(1).
        01  WS-AMOUNT-INPUT           PIC Z(9)V99.
+       01  WS-TAMPER-CHOICE          PIC X(1).
+       01  WS-TIMEOUT-CHOICE         PIC X(1).
+       01  WS-ISSUER-TIMED-OUT-SW    PIC X(1) VALUE 'N'.
+           88 WS-ISSUER-TIMED-OUT             VALUE 'Y'.
 
       ******************************************************************
       * PROCEDURE DIVISION
@@ -111,7 +129,7 @@
 
            PERFORM 9000-INITIALIZE-BUFFERS.
 
-           *-- Step 1: Acquirer builds the 0100 Authorization Request
+      *-- Step 1: Acquirer builds the 0100 Authorization Request
            STRING "0100" "F220000100800000" WS-PAN WS-PROC-CODE
                   WS-AMOUNT-ALPHA WS-STAN WS-ACQUIRER-ID WS-TERM-ID
                DELIMITED BY SIZE
@@ -121,22 +139,33 @@
            DISPLAY "Step 1: Acquirer builds base message (0100)".
            DISPLAY "   Message: " WS-REQUEST-BUFFER(1:80).
 
-           *-- Step 2: Call ALGOL program to generate the MAC
+      *-- Step 2: Call ALGOL program to generate the MAC
            PERFORM 9100-GENERATE-MAC.
 
-           *-- Step 3: Append MAC and display final message
+      *-- Step 3: Append MAC and display final message
            STRING WS-REQUEST-BUFFER(1:80) WS-MAC-RESULT
                DELIMITED BY SIZE INTO WS-FINAL-MESSAGE.
            DISPLAY "Step 2: Acquirer sends message with MAC".
            DISPLAY "   Final Msg: " WS-FINAL-MESSAGE(1:88).
-
-           *-- Step 4: Simulate sending to Issuer and getting a response
-           PERFORM 8000-SIMULATE-ISSUER-RESPONSE.
-
-           *-- Step 5: Acquirer receives and displays the 0110 Response
-           DISPLAY " ".
-           DISPLAY "Step 3: Acquirer receives ISSUER RESPONSE (0110)".
-           DISPLAY "   Message: " WS-RESPONSE-BUFFER(1:80).
+           PERFORM 9300-OFFER-MAC-TAMPER-TEST.
+           PERFORM 9400-OFFER-TIMEOUT-TEST.
+
+      *-- Step 4: Simulate sending to Issuer and getting a response,
+      *   unless the issuer is being simulated as having timed out
+           IF WS-ISSUER-TIMED-OUT
+               DISPLAY " "
+               DISPLAY "   ...No response received from Issuer "
+                   "(simulated timeout)."
+               PERFORM 6000-SEND-AUTO-REVERSAL
+           ELSE
+               PERFORM 8000-SIMULATE-ISSUER-RESPONSE
+
+      *-- Step 5: Acquirer receives and displays the 0110 Response
+               DISPLAY " "
+               DISPLAY "Step 3: Acquirer receives ISSUER RESPONSE "
+                   "(0110)"
+               DISPLAY "   Message: " WS-RESPONSE-BUFFER(1:80)
+           END-IF.
            DISPLAY "--- Authorization Flow Complete ---".
 
 
@@ -150,7 +179,7 @@
 
            PERFORM 9000-INITIALIZE-BUFFERS.
 
-           *-- Step 1: Acquirer builds the 0220 Financial Advice
+      *-- Step 1: Acquirer builds the 0220 Financial Advice
            STRING "0220" "F220000100800000" WS-PAN WS-PROC-CODE
                   WS-AMOUNT-ALPHA WS-STAN WS-ACQUIRER-ID WS-TERM-ID
                DELIMITED BY SIZE
@@ -160,36 +189,67 @@
            DISPLAY "Step 1: Acquirer builds base message (0220)".
            DISPLAY "   Message: " WS-REQUEST-BUFFER(1:80).
 
-           *-- Step 2: Call ALGOL program to generate the MAC
+      *-- Step 2: Call ALGOL program to generate the MAC
            PERFORM 9100-GENERATE-MAC.
 
-           *-- Step 3: Append MAC and display final message
+      *-- Step 3: Append MAC and display final message
            STRING WS-REQUEST-BUFFER(1:80) WS-MAC-RESULT
                DELIMITED BY SIZE INTO WS-FINAL-MESSAGE.
            DISPLAY "Step 2: Acquirer sends message with MAC".
            DISPLAY "   Final Msg: " WS-FINAL-MESSAGE(1:88).
+           PERFORM 9300-OFFER-MAC-TAMPER-TEST.
 
-           *-- Step 4: Simulate sending and getting an acknowledgement
+      *-- Step 4: Simulate sending and getting an acknowledgement
            PERFORM 8100-SIMULATE-ISSUER-ACKNOWLEDGEMENT.
 
-           *-- Step 5: Acquirer receives and displays the 0230 Ack
+      *-- Step 5: Acquirer receives and displays the 0230 Ack
            DISPLAY " ".
            DISPLAY "Step 3: Acquirer receives ISSUER ACK (0230)".
            DISPLAY "   Message: " WS-RESPONSE-BUFFER(1:80).
            DISPLAY "--- Advice Flow Complete ---".
 
 
+      ******************************************************************
+      * 6000-SEND-AUTO-REVERSAL
+      * Run only when the issuer is being simulated as having timed
+      * out on the original 0100 - the acquirer never got a 0110 back,
+      * so it cannot tell if the issuer actually posted the request or
+      * not, and reverses it (0400) using the same STAN and amount to
+      * be safe, the same way a real network switch's timeout handling
+      * would.
+      ******************************************************************
+       6000-SEND-AUTO-REVERSAL.
+           DISPLAY "--- Auto-generating Reversal for timed-out "
+               "request (0400) ---".
+           STRING "0400" "F220000100800000" WS-PAN WS-PROC-CODE
+                  WS-AMOUNT-ALPHA WS-STAN WS-ACQUIRER-ID WS-TERM-ID
+               DELIMITED BY SIZE
+               INTO WS-REQUEST-BUFFER.
+           DISPLAY "   Message: " WS-REQUEST-BUFFER(1:80).
+           PERFORM 9100-GENERATE-MAC.
+           STRING WS-REQUEST-BUFFER(1:80) WS-MAC-RESULT
+               DELIMITED BY SIZE INTO WS-FINAL-MESSAGE.
+           DISPLAY "   Final Msg: " WS-FINAL-MESSAGE(1:88).
+           DISPLAY "   Reversal for STAN " WS-STAN " sent to Issuer.".
+
       ******************************************************************
       * 8000-SIMULATE-ISSUER-RESPONSE (INTERNAL PARAGRAPH)
       ******************************************************************
        8000-SIMULATE-ISSUER-RESPONSE.
            DISPLAY "   ...Issuer System Processing 0100...".
-           IF WS-AMOUNT-NUM > 1000.00
-               MOVE "51" TO WS-RESPONSE-CODE
-               MOVE "DEC987" TO WS-AUTH-ID
+           PERFORM 9200-VERIFY-MAC.
+           IF NOT WS-MAC-VALID
+               MOVE "96" TO WS-RESPONSE-CODE
+               MOVE "MACERR" TO WS-AUTH-ID
            ELSE
-               MOVE "00" TO WS-RESPONSE-CODE
-               MOVE "APP123" TO WS-AUTH-ID.
+               IF WS-AMOUNT-NUM > 1000.00
+                   MOVE "51" TO WS-RESPONSE-CODE
+                   MOVE "DEC987" TO WS-AUTH-ID
+               ELSE
+                   MOVE "00" TO WS-RESPONSE-CODE
+                   MOVE "APP123" TO WS-AUTH-ID
+               END-IF
+           END-IF.
            STRING "0110" "F238800102800000" WS-PAN WS-PROC-CODE
                   WS-AMOUNT-ALPHA WS-STAN WS-ACQUIRER-ID WS-AUTH-ID
                   WS-RESPONSE-CODE WS-TERM-ID
@@ -202,7 +262,12 @@
       ******************************************************************
        8100-SIMULATE-ISSUER-ACKNOWLEDGEMENT.
            DISPLAY "   ...Issuer System Processing 0220...".
-           MOVE "00" TO WS-RESPONSE-CODE.
+           PERFORM 9200-VERIFY-MAC.
+           IF NOT WS-MAC-VALID
+               MOVE "96" TO WS-RESPONSE-CODE
+           ELSE
+               MOVE "00" TO WS-RESPONSE-CODE
+           END-IF.
            STRING "0230" "F238000100800000" WS-PAN WS-PROC-CODE
                   WS-AMOUNT-ALPHA WS-STAN WS-RESPONSE-CODE WS-TERM-ID
                DELIMITED BY SIZE
@@ -217,6 +282,7 @@
            INITIALIZE WS-FINAL-MESSAGE, WS-MAC-RESULT.
            MOVE 1 TO WS-MSG-POINTER.
            MOVE WS-AMOUNT-NUM TO WS-AMOUNT-ALPHA.
+           MOVE 'N' TO WS-ISSUER-TIMED-OUT-SW.
 
       *----------------------------------------------------------------*
       *--- NEW: PARAGRAPH TO CALL ALGOL PROGRAM                     ---*
@@ -228,3 +294,44 @@
                                        WS-MAC-RESULT.
            DISPLAY "   ...Returned from ALGOL. MAC is: " WS-MAC-RESULT.
       *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *--- NEW: PARAGRAPH TO VERIFY THE RECEIVED MAC (ISSUER SIDE)   ---*
+      *----------------------------------------------------------------*
+       9200-VERIFY-MAC.
+           MOVE WS-FINAL-MESSAGE(81:8) TO WS-RECEIVED-MAC.
+           CALL "ALGOL_MAC_CALC" USING WS-REQUEST-BUFFER,
+                                       WS-SECRET-KEY,
+                                       WS-COMPUTED-MAC.
+           IF WS-COMPUTED-MAC = WS-RECEIVED-MAC
+               MOVE 'Y' TO WS-MAC-VALID-SW
+               DISPLAY "   Issuer: MAC verified OK."
+           ELSE
+               MOVE 'N' TO WS-MAC-VALID-SW
+               DISPLAY "   Issuer: MAC MISMATCH - received "
+                   WS-RECEIVED-MAC " expected " WS-COMPUTED-MAC
+           END-IF.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *--- NEW: OPTIONAL TEST HOOK TO CORRUPT THE MAC IN TRANSIT     ---*
+      *----------------------------------------------------------------*
+       9300-OFFER-MAC-TAMPER-TEST.
+           DISPLAY "Simulate a tampered MAC for testing? (Y/N): ".
+           ACCEPT WS-TAMPER-CHOICE.
+           IF WS-TAMPER-CHOICE = 'Y' OR WS-TAMPER-CHOICE = 'y'
+               MOVE "BADMAC01" TO WS-FINAL-MESSAGE(81:8)
+               DISPLAY "   ...MAC tampered with in transit."
+           END-IF.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *--- NEW: OPTIONAL TEST HOOK TO SIMULATE AN ISSUER TIMEOUT     ---*
+      *----------------------------------------------------------------*
+       9400-OFFER-TIMEOUT-TEST.
+           DISPLAY "Simulate issuer timeout (no response)? (Y/N): ".
+           ACCEPT WS-TIMEOUT-CHOICE.
+           IF WS-TIMEOUT-CHOICE = 'Y' OR WS-TIMEOUT-CHOICE = 'y'
+               MOVE 'Y' TO WS-ISSUER-TIMED-OUT-SW
+           END-IF.
+      *----------------------------------------------------------------*
