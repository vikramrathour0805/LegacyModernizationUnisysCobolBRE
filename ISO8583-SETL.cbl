@@ -0,0 +1,507 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISO8583-SETL.
+       AUTHOR. Gemini.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      ******************************************************************
+      * End-of-day settlement report, run as a batch job off TRANLOG
+      * (the log ISO8583-GEN appends to - see ISO8583-GEN.cbl). Reads
+      * the records between a Network Sign-On (DE070 '001') and the
+      * matching Sign-Off (DE070 '002') and reports transaction count
+      * and total amount by MTI and by DE039 response code, plus
+      * flags any purchase (0200) that never got a matching 0210
+      * response logged.
+      *
+      * UPDATE: checkpoint/restart. Every WS-CHECKPOINT-INTERVAL
+      * TRANLOG records read, the current TRANLOG position (as a
+      * record count) plus all running totals are written to SETLCKPT
+      * so a job that dies partway through a large TRANLOG can be
+      * restarted without reprocessing everything from the top. On
+      * start-up, a non-empty SETLCKPT is loaded, its record count is
+      * skipped over on TRANLOG, and accumulation resumes from there.
+      * A normal, complete run clears SETLCKPT before STOP RUN.
+      *
+      * UPDATE: TRANLOG can hold more than one Sign-On...Sign-Off
+      * cycle (e.g. several batch runs since the last time TRANLOG was
+      * archived). Each cycle is now settled as its own window - the
+      * MTI/response-code/purchase accumulators are printed and reset
+      * at every Sign-Off, so a report segment corresponds to exactly
+      * one business day/session instead of merging every window in
+      * the file into one combined total.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS.
+       OBJECT-COMPUTER. UNISYS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "SETLCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD.
+           05 TL-MTI                   PIC X(4).
+           05 TL-STAN                  PIC X(6).
+           05 TL-PAN                   PIC X(19).
+           05 TL-AMOUNT                PIC X(12).
+           05 TL-AMOUNT-NUM REDEFINES TL-AMOUNT
+                                        PIC 9(10)V99.
+           05 TL-DATETIME              PIC X(10).
+           05 TL-RESP-CODE             PIC X(2).
+           05 TL-NET-MGMT-CODE         PIC X(3).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-RECS-READ             PIC 9(9).
+           05 CK-IN-WINDOW-SW          PIC X(1).
+           05 CK-SAW-WINDOW-SW         PIC X(1).
+           05 CK-MTI-COUNT-OF-RECS     PIC 9(3).
+           05 CK-MTI-ENTRY OCCURS 20 TIMES.
+              10 CK-MTI-VALUE          PIC X(4).
+              10 CK-MTI-COUNT          PIC 9(7).
+              10 CK-MTI-TOTAL          PIC 9(12)V99.
+           05 CK-RESP-COUNT-OF-RECS    PIC 9(3).
+           05 CK-RESP-ENTRY OCCURS 20 TIMES.
+              10 CK-RESP-VALUE         PIC X(2).
+              10 CK-RESP-COUNT         PIC 9(7).
+              10 CK-RESP-TOTAL         PIC 9(12)V99.
+           05 CK-PURCH-COUNT-OF-RECS   PIC 9(3).
+           05 CK-PURCH-ENTRY OCCURS 500 TIMES.
+              10 CK-PURCH-STAN         PIC X(6).
+              10 CK-PURCH-ANSWERED-SW  PIC X(1).
+      *--     Appended after the original layout (rather than inserted
+      *--     among the existing fields) so a checkpoint left on disk
+      *--     by a pre-window-numbering build still lines up field for
+      *--     field; a legacy file simply reads short here, same as
+      *--     STIPCFG's own trailing fields (see 0100-LOAD-STIP-CONFIG
+      *--     in ISSAUTH.cbl and 1050-LOAD-CHECKPOINT below).
+           05 CK-WINDOW-NUM            PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANLOG-STATUS          PIC X(2).
+       01  WS-CHECKPOINT-STATUS       PIC X(2).
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 50.
+       01  WS-RECS-READ               PIC 9(9) VALUE 0.
+       01  WS-RECS-SINCE-CKPT         PIC 9(4) VALUE 0.
+       01  WS-RESUME-COUNT            PIC 9(9) VALUE 0.
+       01  WS-SKIP-IDX                PIC 9(9) VALUE 0.
+       01  WS-RESUMED-SW              PIC X(1) VALUE 'N'.
+           88 WS-RESUMED                       VALUE 'Y'.
+
+       01  WS-IN-WINDOW-SW            PIC X(1) VALUE 'N'.
+           88 WS-IN-WINDOW                     VALUE 'Y'.
+       01  WS-SAW-WINDOW-SW           PIC X(1) VALUE 'N'.
+           88 WS-SAW-WINDOW                    VALUE 'Y'.
+      *-- Counts each Sign-On seen, so every settlement window prints
+      *-- with its own number instead of all windows in TRANLOG being
+      *-- merged into one combined report.
+       01  WS-WINDOW-NUM              PIC 9(3) VALUE 0.
+
+      ******************************************************************
+      * TRANSACTION COUNT/TOTAL BY MTI
+      ******************************************************************
+       01  WS-MTI-TABLE-AREA.
+           05 WS-MTI-ENTRY OCCURS 20 TIMES INDEXED BY WS-MTI-IDX.
+              10 WS-MTI-VALUE          PIC X(4).
+              10 WS-MTI-COUNT          PIC 9(7).
+              10 WS-MTI-TOTAL          PIC 9(12)V99.
+       01  WS-MTI-COUNT-OF-RECS       PIC 9(3) VALUE 0.
+       01  WS-MTI-MATCH-IDX           PIC 9(3) VALUE 0.
+       01  WS-MTI-FOUND-SW            PIC X(1) VALUE 'N'.
+           88 WS-MTI-FOUND                     VALUE 'Y'.
+
+      ******************************************************************
+      * TRANSACTION COUNT/TOTAL BY DE039 RESPONSE CODE
+      ******************************************************************
+       01  WS-RESP-TABLE-AREA.
+           05 WS-RESP-ENTRY OCCURS 20 TIMES INDEXED BY WS-RESP-IDX.
+              10 WS-RESP-VALUE         PIC X(2).
+              10 WS-RESP-COUNT         PIC 9(7).
+              10 WS-RESP-TOTAL         PIC 9(12)V99.
+       01  WS-RESP-COUNT-OF-RECS      PIC 9(3) VALUE 0.
+       01  WS-RESP-MATCH-IDX          PIC 9(3) VALUE 0.
+       01  WS-RESP-FOUND-SW           PIC X(1) VALUE 'N'.
+           88 WS-RESP-FOUND                    VALUE 'Y'.
+
+      ******************************************************************
+      * 0200 PURCHASES SEEN IN THE WINDOW, TO MATCH AGAINST 0210s
+      ******************************************************************
+       01  WS-PURCH-TABLE-AREA.
+           05 WS-PURCH-ENTRY OCCURS 500 TIMES INDEXED BY WS-PURCH-IDX.
+              10 WS-PURCH-STAN         PIC X(6).
+              10 WS-PURCH-ANSWERED-SW  PIC X(1) VALUE 'N'.
+                 88 WS-PURCH-ANSWERED           VALUE 'Y'.
+       01  WS-PURCH-COUNT-OF-RECS     PIC 9(3) VALUE 0.
+       01  WS-PURCH-MATCH-IDX         PIC 9(3) VALUE 0.
+
+      ******************************************************************
+      * PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           DISPLAY " ".
+           DISPLAY "=================================================".
+           DISPLAY "   ISO8583-SETL: END-OF-DAY SETTLEMENT REPORT".
+           DISPLAY "=================================================".
+
+           PERFORM 1000-READ-TRANLOG.
+
+           IF NOT WS-SAW-WINDOW
+               DISPLAY "No Network Sign-On/Sign-Off pair found in "
+                   "TRANLOG - nothing settled."
+           ELSE
+               IF WS-IN-WINDOW
+                   DISPLAY " "
+                   DISPLAY "WARNING: window " WS-WINDOW-NUM
+                       " opened but never closed (no matching "
+                       "Sign-Off) - reporting partial totals"
+                   PERFORM 2000-PRINT-REPORT
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "All settlement windows in TRANLOG have "
+                       "been closed and reported above."
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-READ-TRANLOG
+      * Only records between a Sign-On (DE070 '001') and the matching
+      * Sign-Off (DE070 '002') are accumulated, so an operational day
+      * is settled on its own even if TRANLOG holds several days'
+      * worth of traffic. A checkpoint left by a prior, interrupted
+      * run is loaded first and its record count skipped over so
+      * accumulation resumes instead of starting over.
+      ******************************************************************
+       1000-READ-TRANLOG.
+           PERFORM 1050-LOAD-CHECKPOINT.
+           OPEN INPUT TRANLOG-FILE.
+           IF WS-TRANLOG-STATUS = "35"
+               DISPLAY "TRANLOG not found - nothing to settle"
+           ELSE
+               IF WS-RESUMED
+                   DISPLAY "Resuming from checkpoint at record "
+                       WS-RESUME-COUNT
+                   PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                           UNTIL WS-SKIP-IDX > WS-RESUME-COUNT
+                               OR WS-TRANLOG-STATUS = "10"
+                       READ TRANLOG-FILE
+                           AT END
+                               MOVE "10" TO WS-TRANLOG-STATUS
+                       END-READ
+                   END-PERFORM
+               END-IF
+               PERFORM UNTIL WS-TRANLOG-STATUS = "10"
+                   READ TRANLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-TRANLOG-STATUS
+                       NOT AT END
+                           PERFORM 1100-PROCESS-RECORD
+                           ADD 1 TO WS-RECS-READ
+                           ADD 1 TO WS-RECS-SINCE-CKPT
+                           IF WS-RECS-SINCE-CKPT =
+                                   WS-CHECKPOINT-INTERVAL
+                               PERFORM 1600-WRITE-CHECKPOINT
+                               MOVE 0 TO WS-RECS-SINCE-CKPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANLOG-FILE
+               PERFORM 1700-CLEAR-CHECKPOINT
+           END-IF.
+
+       1100-PROCESS-RECORD.
+           IF TL-MTI = "0800" AND TL-NET-MGMT-CODE = "001"
+               IF WS-IN-WINDOW
+                   DISPLAY "WARNING: Sign-On seen while window "
+                       WS-WINDOW-NUM " was still open (no matching "
+                       "Sign-Off) - closing it early and starting a "
+                       "new window"
+                   PERFORM 1150-CLOSE-WINDOW
+               END-IF
+               ADD 1 TO WS-WINDOW-NUM
+               MOVE 'Y' TO WS-IN-WINDOW-SW
+               MOVE 'Y' TO WS-SAW-WINDOW-SW
+           END-IF.
+
+           IF WS-IN-WINDOW
+               PERFORM 1200-ACCUMULATE-MTI
+               PERFORM 1300-ACCUMULATE-RESP-CODE
+               IF TL-MTI = "0200"
+                   PERFORM 1400-TRACK-PURCHASE-REQUEST
+               END-IF
+               IF TL-MTI = "0210"
+                   PERFORM 1500-MARK-PURCHASE-ANSWERED
+               END-IF
+           END-IF.
+
+           IF TL-MTI = "0800" AND TL-NET-MGMT-CODE = "002"
+                   AND WS-IN-WINDOW
+               PERFORM 1150-CLOSE-WINDOW
+               MOVE 'N' TO WS-IN-WINDOW-SW
+           END-IF.
+
+      ******************************************************************
+      * 1150-CLOSE-WINDOW
+      * Prints this window's report segment and resets the
+      * accumulators so the next Sign-On...Sign-Off cycle in TRANLOG
+      * (if any) is settled on its own instead of merging into this
+      * one's totals. Also forces a checkpoint right here (independent
+      * of the normal every-WS-CHECKPOINT-INTERVAL-records cadence in
+      * 1000-READ-TRANLOG) so a restart after a crash never resumes
+      * from a stale pre-close checkpoint and reprocesses/reprints a
+      * window that already settled.
+      ******************************************************************
+       1150-CLOSE-WINDOW.
+           PERFORM 2000-PRINT-REPORT.
+           MOVE 0 TO WS-MTI-COUNT-OF-RECS.
+           MOVE 0 TO WS-RESP-COUNT-OF-RECS.
+           MOVE 0 TO WS-PURCH-COUNT-OF-RECS.
+           PERFORM 1600-WRITE-CHECKPOINT.
+           MOVE 0 TO WS-RECS-SINCE-CKPT.
+
+      ******************************************************************
+      * 1200-ACCUMULATE-MTI
+      ******************************************************************
+       1200-ACCUMULATE-MTI.
+           MOVE 'N' TO WS-MTI-FOUND-SW.
+           MOVE 0 TO WS-MTI-MATCH-IDX.
+           PERFORM VARYING WS-MTI-IDX FROM 1 BY 1
+                   UNTIL WS-MTI-IDX > WS-MTI-COUNT-OF-RECS
+               IF WS-MTI-VALUE(WS-MTI-IDX) = TL-MTI
+                   MOVE 'Y' TO WS-MTI-FOUND-SW
+                   MOVE WS-MTI-IDX TO WS-MTI-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-MTI-FOUND
+                   AND WS-MTI-COUNT-OF-RECS < 20
+               ADD 1 TO WS-MTI-COUNT-OF-RECS
+               MOVE WS-MTI-COUNT-OF-RECS TO WS-MTI-MATCH-IDX
+               MOVE TL-MTI TO WS-MTI-VALUE(WS-MTI-MATCH-IDX)
+               MOVE 0 TO WS-MTI-COUNT(WS-MTI-MATCH-IDX)
+               MOVE 0 TO WS-MTI-TOTAL(WS-MTI-MATCH-IDX)
+               MOVE 'Y' TO WS-MTI-FOUND-SW
+           END-IF.
+
+           IF WS-MTI-FOUND
+               ADD 1 TO WS-MTI-COUNT(WS-MTI-MATCH-IDX)
+               ADD TL-AMOUNT-NUM TO WS-MTI-TOTAL(WS-MTI-MATCH-IDX)
+           END-IF.
+
+      ******************************************************************
+      * 1300-ACCUMULATE-RESP-CODE
+      * Skips records with no response code at all (e.g. the 0800
+      * admin messages and unanswered 0200 requests), since those
+      * are not the issuer's decision on anything.
+      ******************************************************************
+       1300-ACCUMULATE-RESP-CODE.
+           IF TL-RESP-CODE NOT = SPACES
+               MOVE 'N' TO WS-RESP-FOUND-SW
+               MOVE 0 TO WS-RESP-MATCH-IDX
+               PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                       UNTIL WS-RESP-IDX > WS-RESP-COUNT-OF-RECS
+                   IF WS-RESP-VALUE(WS-RESP-IDX) = TL-RESP-CODE
+                       MOVE 'Y' TO WS-RESP-FOUND-SW
+                       MOVE WS-RESP-IDX TO WS-RESP-MATCH-IDX
+                   END-IF
+               END-PERFORM
+
+               IF NOT WS-RESP-FOUND
+                       AND WS-RESP-COUNT-OF-RECS < 20
+                   ADD 1 TO WS-RESP-COUNT-OF-RECS
+                   MOVE WS-RESP-COUNT-OF-RECS TO WS-RESP-MATCH-IDX
+                   MOVE TL-RESP-CODE TO
+                       WS-RESP-VALUE(WS-RESP-MATCH-IDX)
+                   MOVE 0 TO WS-RESP-COUNT(WS-RESP-MATCH-IDX)
+                   MOVE 0 TO WS-RESP-TOTAL(WS-RESP-MATCH-IDX)
+                   MOVE 'Y' TO WS-RESP-FOUND-SW
+               END-IF
+
+               IF WS-RESP-FOUND
+                   ADD 1 TO WS-RESP-COUNT(WS-RESP-MATCH-IDX)
+                   ADD TL-AMOUNT-NUM TO
+                       WS-RESP-TOTAL(WS-RESP-MATCH-IDX)
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 1400-TRACK-PURCHASE-REQUEST
+      ******************************************************************
+       1400-TRACK-PURCHASE-REQUEST.
+           IF WS-PURCH-COUNT-OF-RECS < 500
+               ADD 1 TO WS-PURCH-COUNT-OF-RECS
+               MOVE TL-STAN TO WS-PURCH-STAN(WS-PURCH-COUNT-OF-RECS)
+               MOVE 'N' TO
+                   WS-PURCH-ANSWERED-SW(WS-PURCH-COUNT-OF-RECS)
+           ELSE
+               DISPLAY "WARNING: purchase table full - "
+                   "unanswered check may be incomplete"
+           END-IF.
+
+      ******************************************************************
+      * 1500-MARK-PURCHASE-ANSWERED
+      ******************************************************************
+       1500-MARK-PURCHASE-ANSWERED.
+           MOVE 0 TO WS-PURCH-MATCH-IDX.
+           PERFORM VARYING WS-PURCH-IDX FROM 1 BY 1
+                   UNTIL WS-PURCH-IDX > WS-PURCH-COUNT-OF-RECS
+               IF WS-PURCH-STAN(WS-PURCH-IDX) = TL-STAN
+                   MOVE 'Y' TO WS-PURCH-ANSWERED-SW(WS-PURCH-IDX)
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 1050-LOAD-CHECKPOINT
+      * A missing or empty SETLCKPT means there is nothing to resume -
+      * this is the normal case for a fresh run.
+      ******************************************************************
+       1050-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               DISPLAY "No checkpoint found - starting from the "
+                   "beginning of TRANLOG"
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "Checkpoint file is empty - starting "
+                           "from the beginning of TRANLOG"
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESUMED-SW
+                       MOVE CK-RECS-READ TO WS-RESUME-COUNT
+                       MOVE CK-RECS-READ TO WS-RECS-READ
+                       IF CK-WINDOW-NUM IS NUMERIC
+                           MOVE CK-WINDOW-NUM TO WS-WINDOW-NUM
+                       ELSE
+                           MOVE 1 TO WS-WINDOW-NUM
+                       END-IF
+                       MOVE CK-IN-WINDOW-SW TO WS-IN-WINDOW-SW
+                       MOVE CK-SAW-WINDOW-SW TO WS-SAW-WINDOW-SW
+                       MOVE CK-MTI-COUNT-OF-RECS
+                           TO WS-MTI-COUNT-OF-RECS
+                       MOVE CK-RESP-COUNT-OF-RECS
+                           TO WS-RESP-COUNT-OF-RECS
+                       MOVE CK-PURCH-COUNT-OF-RECS
+                           TO WS-PURCH-COUNT-OF-RECS
+                       PERFORM VARYING WS-MTI-IDX FROM 1 BY 1
+                               UNTIL WS-MTI-IDX > WS-MTI-COUNT-OF-RECS
+                           MOVE CK-MTI-VALUE(WS-MTI-IDX)
+                               TO WS-MTI-VALUE(WS-MTI-IDX)
+                           MOVE CK-MTI-COUNT(WS-MTI-IDX)
+                               TO WS-MTI-COUNT(WS-MTI-IDX)
+                           MOVE CK-MTI-TOTAL(WS-MTI-IDX)
+                               TO WS-MTI-TOTAL(WS-MTI-IDX)
+                       END-PERFORM
+                       PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                               UNTIL WS-RESP-IDX > WS-RESP-COUNT-OF-RECS
+                           MOVE CK-RESP-VALUE(WS-RESP-IDX)
+                               TO WS-RESP-VALUE(WS-RESP-IDX)
+                           MOVE CK-RESP-COUNT(WS-RESP-IDX)
+                               TO WS-RESP-COUNT(WS-RESP-IDX)
+                           MOVE CK-RESP-TOTAL(WS-RESP-IDX)
+                               TO WS-RESP-TOTAL(WS-RESP-IDX)
+                       END-PERFORM
+                       PERFORM VARYING WS-PURCH-IDX FROM 1 BY 1
+                               UNTIL WS-PURCH-IDX >
+                                   WS-PURCH-COUNT-OF-RECS
+                           MOVE CK-PURCH-STAN(WS-PURCH-IDX)
+                               TO WS-PURCH-STAN(WS-PURCH-IDX)
+                           MOVE CK-PURCH-ANSWERED-SW(WS-PURCH-IDX)
+                               TO WS-PURCH-ANSWERED-SW(WS-PURCH-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * 1600-WRITE-CHECKPOINT
+      * SETLCKPT only ever holds one record - each checkpoint replaces
+      * the last, it does not accumulate a history.
+      ******************************************************************
+       1600-WRITE-CHECKPOINT.
+           MOVE WS-RECS-READ TO CK-RECS-READ.
+           MOVE WS-WINDOW-NUM TO CK-WINDOW-NUM.
+           MOVE WS-IN-WINDOW-SW TO CK-IN-WINDOW-SW.
+           MOVE WS-SAW-WINDOW-SW TO CK-SAW-WINDOW-SW.
+           MOVE WS-MTI-COUNT-OF-RECS TO CK-MTI-COUNT-OF-RECS.
+           MOVE WS-RESP-COUNT-OF-RECS TO CK-RESP-COUNT-OF-RECS.
+           MOVE WS-PURCH-COUNT-OF-RECS TO CK-PURCH-COUNT-OF-RECS.
+           PERFORM VARYING WS-MTI-IDX FROM 1 BY 1
+                   UNTIL WS-MTI-IDX > WS-MTI-COUNT-OF-RECS
+               MOVE WS-MTI-VALUE(WS-MTI-IDX) TO CK-MTI-VALUE(WS-MTI-IDX)
+               MOVE WS-MTI-COUNT(WS-MTI-IDX) TO CK-MTI-COUNT(WS-MTI-IDX)
+               MOVE WS-MTI-TOTAL(WS-MTI-IDX) TO CK-MTI-TOTAL(WS-MTI-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                   UNTIL WS-RESP-IDX > WS-RESP-COUNT-OF-RECS
+               MOVE WS-RESP-VALUE(WS-RESP-IDX)
+                   TO CK-RESP-VALUE(WS-RESP-IDX)
+               MOVE WS-RESP-COUNT(WS-RESP-IDX)
+                   TO CK-RESP-COUNT(WS-RESP-IDX)
+               MOVE WS-RESP-TOTAL(WS-RESP-IDX)
+                   TO CK-RESP-TOTAL(WS-RESP-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-PURCH-IDX FROM 1 BY 1
+                   UNTIL WS-PURCH-IDX > WS-PURCH-COUNT-OF-RECS
+               MOVE WS-PURCH-STAN(WS-PURCH-IDX)
+                   TO CK-PURCH-STAN(WS-PURCH-IDX)
+               MOVE WS-PURCH-ANSWERED-SW(WS-PURCH-IDX)
+                   TO CK-PURCH-ANSWERED-SW(WS-PURCH-IDX)
+           END-PERFORM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 1700-CLEAR-CHECKPOINT
+      * Run only after TRANLOG is fully processed - OPEN OUTPUT with
+      * nothing written leaves SETLCKPT empty, which 1050-LOAD-
+      * CHECKPOINT treats as "no checkpoint" on the next run.
+      ******************************************************************
+       1700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 2000-PRINT-REPORT
+      ******************************************************************
+       2000-PRINT-REPORT.
+           DISPLAY " ".
+           DISPLAY "================= SETTLEMENT WINDOW "
+               WS-WINDOW-NUM " =================".
+           DISPLAY "--- Transaction Count/Total by MTI ---".
+           PERFORM VARYING WS-MTI-IDX FROM 1 BY 1
+                   UNTIL WS-MTI-IDX > WS-MTI-COUNT-OF-RECS
+               DISPLAY "MTI " WS-MTI-VALUE(WS-MTI-IDX)
+                   ": count=" WS-MTI-COUNT(WS-MTI-IDX)
+                   " total=" WS-MTI-TOTAL(WS-MTI-IDX)
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "--- Transaction Count/Total by Response Code ---".
+           PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                   UNTIL WS-RESP-IDX > WS-RESP-COUNT-OF-RECS
+               DISPLAY "RESP " WS-RESP-VALUE(WS-RESP-IDX)
+                   ": count=" WS-RESP-COUNT(WS-RESP-IDX)
+                   " total=" WS-RESP-TOTAL(WS-RESP-IDX)
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "--- Unanswered Purchases (0200 with no 0210) ---".
+           PERFORM VARYING WS-PURCH-IDX FROM 1 BY 1
+                   UNTIL WS-PURCH-IDX > WS-PURCH-COUNT-OF-RECS
+               IF NOT WS-PURCH-ANSWERED(WS-PURCH-IDX)
+                   DISPLAY "UNANSWERED STAN: "
+                       WS-PURCH-STAN(WS-PURCH-IDX)
+               END-IF
+           END-PERFORM.
+           DISPLAY "=================================================".
