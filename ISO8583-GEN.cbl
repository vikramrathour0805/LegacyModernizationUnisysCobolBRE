@@ -1,315 +1,706 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ISO8583-GEN.
-       AUTHOR. Gemini.
-       DATE-WRITTEN. 2024-08-13.
-       DATE-COMPILED.
-      ******************************************************************
-      * This program generates various ISO 8583 messages.
-      *
-      * UPDATE: For financial transactions (0200), this program now
-      * CALLS the 'ISSAUTH' program to simulate sending the request
-      * for online authorization and displays the received response.
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. UNISYS.
-       OBJECT-COMPUTER. UNISYS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-      ******************************************************************
-      * ISO 8583 MESSAGE STRUCTURE AND DATA ELEMENTS
-      ******************************************************************
-       01  WS-ISO-MESSAGE.
-           05 WS-MTI                  PIC X(4).
-           05 WS-BITMAP.
-              10 WS-PRIMARY-BITMAP   PIC X(8).
-              10 WS-SECONDARY-BITMAP PIC X(8) VALUE LOW-VALUES.
-           05 WS-DATA-ELEMENTS.
-              10 DE002-PAN-LEN        PIC 9(2) COMP.
-              10 DE002-PAN            PIC X(19).
-              10 DE003-PROC-CODE      PIC X(6).
-              10 DE004-TRAN-AMOUNT    PIC X(12).
-              10 DE007-TRAN-DATETIME  PIC X(10).
-              10 DE011-STAN           PIC X(6).
-              10 DE012-LOCAL-TIME     PIC X(6).
-              10 DE013-LOCAL-DATE     PIC X(4).
-              10 DE024-FUNC-CODE      PIC X(3).
-              10 DE032-ACQ-ID-LEN     PIC 9(2) COMP.
-              10 DE032-ACQ-ID         PIC X(11).
-              10 DE037-RRN            PIC X(12).
-              10 DE039-RESP-CODE      PIC X(2).
-              10 DE041-CARD-TERM-ID   PIC X(8).
-              10 DE042-CARD-ACCP-ID   PIC X(15).
-              10 DE048-ADD-DATA-LEN   PIC 9(3) COMP.
-              10 DE048-ADD-DATA       PIC X(999).
-              10 DE070-NET-MGMT-CODE  PIC X(3).
-              10 DE090-ORIG-DATA-LEN  PIC 9(2) COMP.
-              10 DE090-ORIG-DATA      PIC X(42).
-
-       01  WS-MESSAGE-BUFFER         PIC X(2048).
-       01  WS-RESPONSE-BUFFER        PIC X(2048).
-       01  WS-MSG-POINTER            PIC 9(4) COMP VALUE 1.
-
-      ******************************************************************
-      * BITMAP MANIPULATION AREA
-      ******************************************************************
-       01  WS-BITMAP-WORK-AREA.
-           05 WS-BITMAP-BYTES         PIC X(16) VALUE LOW-VALUES.
-           05 FILLER REDEFINES WS-BITMAP-BYTES.
-              10 WS-BITMAP-BIT OCCURS 128 TIMES PIC 1.
-
-       01  WS-BIT-INDEX              PIC 9(3) COMP.
-
-      ******************************************************************
-      * USER INPUT AND CONTROL FLAGS
-      ******************************************************************
-       01  WS-USER-CHOICE            PIC X(1).
-       01  WS-PAN-INPUT              PIC X(19).
-       01  WS-AMOUNT-INPUT           PIC Z(9)V99.
-       01  WS-AMOUNT-FORMATTED       PIC 9(10)V99.
-
-      ******************************************************************
-      * PROCEDURE DIVISION
-      ******************************************************************
-       PROCEDURE DIVISION.
-       0000-MAIN-LOGIC.
-           PERFORM 1000-DISPLAY-MENU.
-           ACCEPT WS-USER-CHOICE.
-
-           EVALUATE WS-USER-CHOICE
-               WHEN '1'
-                   PERFORM 2000-PROCESS-NETWORK-SIGN-ON
-               WHEN '2'
-                   PERFORM 2100-PROCESS-NETWORK-SIGN-OFF
-               WHEN '3'
-                   PERFORM 2200-PROCESS-KEY-EXCHANGE
-               WHEN '4'
-                   PERFORM 3000-PROCESS-FINANCIAL-PURCHASE
-               WHEN '5'
-                   PERFORM 4000-PROCESS-REVERSAL
-               WHEN OTHER
-                   DISPLAY "Invalid option. Program terminating."
-           END-EVALUATE.
-
-           STOP RUN.
-
-      ******************************************************************
-      * 1000-DISPLAY-MENU SECTION
-      ******************************************************************
-       1000-DISPLAY-MENU.
-           DISPLAY "=================================================".
-           DISPLAY "      ISO 8583 MESSAGE GENERATOR".
-           DISPLAY "=================================================".
-           DISPLAY "  NETWORK MANAGEMENT (0800):".
-           DISPLAY "    1. Network Sign-On".
-           DISPLAY "    2. Network Sign-Off".
-           DISPLAY "    3. Key Exchange".
-           DISPLAY " ".
-           DISPLAY "  FINANCIAL (0200):".
-           DISPLAY "    4. Purchase Transaction".
-           DISPLAY " ".
-           DISPLAY "  REVERSAL (0420):".
-           DISPLAY "    5. Reversal Advice".
-           DISPLAY " ".
-           DISPLAY "Please select an option: ".
-
-      ******************************************************************
-      * 2000-PROCESS-NETWORK-SIGN-ON
-      ******************************************************************
-       2000-PROCESS-NETWORK-SIGN-ON.
-           PERFORM 9000-INITIALIZE-MESSAGE.
-           MOVE "0800" TO WS-MTI.
-           PERFORM 9100-SET-BIT-ON USING 7.
-           MOVE "0813103000" TO DE007-TRAN-DATETIME.
-           PERFORM 9100-SET-BIT-ON USING 11.
-           MOVE "123456" TO DE011-STAN.
-           PERFORM 9100-SET-BIT-ON USING 70.
-           MOVE "001" TO DE070-NET-MGMT-CODE.
-           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
-
-      ******************************************************************
-      * 2100-PROCESS-NETWORK-SIGN-OFF
-      ******************************************************************
-       2100-PROCESS-NETWORK-SIGN-OFF.
-           PERFORM 9000-INITIALIZE-MESSAGE.
-           MOVE "0800" TO WS-MTI.
-           PERFORM 9100-SET-BIT-ON USING 7.
-           MOVE "0813103005" TO DE007-TRAN-DATETIME.
-           PERFORM 9100-SET-BIT-ON USING 11.
-           MOVE "123457" TO DE011-STAN.
-           PERFORM 9100-SET-BIT-ON USING 70.
-           MOVE "002" TO DE070-NET-MGMT-CODE.
-           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
-
-      ******************************************************************
-      * 2200-PROCESS-KEY-EXCHANGE
-      ******************************************************************
-       2200-PROCESS-KEY-EXCHANGE.
-           PERFORM 9000-INITIALIZE-MESSAGE.
-           MOVE "0800" TO WS-MTI.
-           PERFORM 9100-SET-BIT-ON USING 7.
-           MOVE "0813103100" TO DE007-TRAN-DATETIME.
-           PERFORM 9100-SET-BIT-ON USING 11.
-           MOVE "123458" TO DE011-STAN.
-           PERFORM 9100-SET-BIT-ON USING 70.
-           MOVE "161" TO DE070-NET-MGMT-CODE.
-           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
-
-      ******************************************************************
-      * 3000-PROCESS-FINANCIAL-PURCHASE
-      ******************************************************************
-       3000-PROCESS-FINANCIAL-PURCHASE.
-           PERFORM 9000-INITIALIZE-MESSAGE.
-           MOVE "0200" TO WS-MTI.
-
-           DISPLAY "Enter PAN (Card Number): ".
-           ACCEPT WS-PAN-INPUT.
-           DISPLAY "Enter Amount (e.g., 123.45): ".
-           ACCEPT WS-AMOUNT-INPUT.
-           MOVE WS-AMOUNT-INPUT TO WS-AMOUNT-FORMATTED.
-
-           PERFORM 9100-SET-BIT-ON USING 2.
-           MOVE LENGTH OF WS-PAN-INPUT TO DE002-PAN-LEN.
-           MOVE WS-PAN-INPUT TO DE002-PAN.
-           PERFORM 9100-SET-BIT-ON USING 3.
-           MOVE "000000" TO DE003-PROC-CODE.
-           PERFORM 9100-SET-BIT-ON USING 4.
-           STRING WS-AMOUNT-FORMATTED DELIMITED BY SIZE
-               INTO DE004-TRAN-AMOUNT.
-           PERFORM 9100-SET-BIT-ON USING 7.
-           MOVE "0813103200" TO DE007-TRAN-DATETIME.
-           PERFORM 9100-SET-BIT-ON USING 11.
-           MOVE "123459" TO DE011-STAN.
-           PERFORM 9100-SET-BIT-ON USING 41.
-           MOVE "TERM1234" TO DE041-CARD-TERM-ID.
-
-           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
-           PERFORM 3100-SEND-FOR-AUTHORIZATION.
-
-      ******************************************************************
-      * 3100-SEND-FOR-AUTHORIZATION  (*** NEW SECTION ***)
-      * Calls the issuer program and displays the response.
-      ******************************************************************
-       3100-SEND-FOR-AUTHORIZATION.
-           DISPLAY " ".
-           DISPLAY ">>> Calling ISSAUTH program for authorization...".
-           CALL "ISSAUTH" USING WS-MESSAGE-BUFFER, WS-RESPONSE-BUFFER.
-           DISPLAY "<<< Returned from ISSAUTH program.".
-           DISPLAY " ".
-           DISPLAY "-------------------------------------------------".
-           DISPLAY "      Issuer Response (0210) Received".
-           DISPLAY "-------------------------------------------------".
-           DISPLAY "Full Response Message: ".
-           DISPLAY WS-RESPONSE-BUFFER(1:100).
-           DISPLAY "-------------------------------------------------".
-
-      ******************************************************************
-      * 4000-PROCESS-REVERSAL
-      ******************************************************************
-       4000-PROCESS-REVERSAL.
-           PERFORM 9000-INITIALIZE-MESSAGE.
-           MOVE "0420" TO WS-MTI.
-           PERFORM 9100-SET-BIT-ON USING 2.
-           MOVE 16 TO DE002-PAN-LEN.
-           MOVE "4111111111111111" TO DE002-PAN.
-           PERFORM 9100-SET-BIT-ON USING 3.
-           MOVE "000000" TO DE003-PROC-CODE.
-           PERFORM 9100-SET-BIT-ON USING 4.
-           MOVE "000000010000" TO DE004-TRAN-AMOUNT.
-           PERFORM 9100-SET-BIT-ON USING 11.
-           MOVE "987654" TO DE011-STAN.
-           PERFORM 9100-SET-BIT-ON USING 39.
-           MOVE "00" TO DE039-RESP-CODE.
-           PERFORM 9100-SET-BIT-ON USING 90.
-           MOVE 42 TO DE090-ORIG-DATA-LEN.
-           MOVE "02009876540813103500..." TO DE090-ORIG-DATA.
-           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
-
-      ******************************************************************
-      * 9000-INITIALIZE-MESSAGE
-      ******************************************************************
-       9000-INITIALIZE-MESSAGE.
-           INITIALIZE WS-ISO-MESSAGE.
-           INITIALIZE WS-BITMAP-WORK-AREA.
-           MOVE LOW-VALUES TO WS-MESSAGE-BUFFER, WS-RESPONSE-BUFFER.
-           MOVE 1 TO WS-MSG-POINTER.
-
-      ******************************************************************
-      * 9100-SET-BIT-ON
-      ******************************************************************
-       9100-SET-BIT-ON USING IN-BIT-NUMBER.
-           05 IN-BIT-NUMBER PIC 9(3).
-           MOVE 1 TO WS-BITMAP-BIT(IN-BIT-NUMBER).
-           IF IN-BIT-NUMBER > 64
-               MOVE 1 TO WS-BITMAP-BIT(1).
-
-      ******************************************************************
-      * 9200-CONSTRUCT-AND-DISPLAY-MSG
-      ******************************************************************
-       9200-CONSTRUCT-AND-DISPLAY-MSG.
-           MOVE WS-BITMAP-BYTES(1:8) TO WS-PRIMARY-BITMAP.
-           IF WS-BITMAP-BIT(1) = 1
-               MOVE WS-BITMAP-BYTES(9:8) TO WS-SECONDARY-BITMAP.
-           MOVE WS-MTI TO WS-MESSAGE-BUFFER(WS-MSG-POINTER:4).
-           ADD 4 TO WS-MSG-POINTER.
-           MOVE WS-PRIMARY-BITMAP TO WS-MESSAGE-BUFFER(WS-MSG-POINTER:8).
-           ADD 8 TO WS-MSG-POINTER.
-           IF WS-BITMAP-BIT(1) = 1
-               MOVE WS-SECONDARY-BITMAP
-                   TO WS-MESSAGE-BUFFER(WS-MSG-POINTER:8)
-               ADD 8 TO WS-MSG-POINTER.
-           PERFORM 9300-APPEND-ELEMENT VARYING WS-BIT-INDEX
-               FROM 2 BY 1 UNTIL WS-BIT-INDEX > 128.
-           DISPLAY " ".
-           DISPLAY "Constructed ISO 8583 Request (0200):".
-           DISPLAY "Full Request Message: ".
-           DISPLAY WS-MESSAGE-BUFFER(1:WS-MSG-POINTER - 1).
-
-      ******************************************************************
-      * 9300-APPEND-ELEMENT
-      ******************************************************************
-       9300-APPEND-ELEMENT.
-           IF WS-BITMAP-BIT(WS-BIT-INDEX) = 1
-               EVALUATE WS-BIT-INDEX
-                   WHEN 2
-                       MOVE DE002-PAN-LEN TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:2)
-                       ADD 2 TO WS-MSG-POINTER
-                       MOVE DE002-PAN TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:DE002-PAN-LEN)
-                       ADD DE002-PAN-LEN TO WS-MSG-POINTER
-                   WHEN 3
-                       MOVE DE003-PROC-CODE TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:6)
-                       ADD 6 TO WS-MSG-POINTER
-                   WHEN 4
-                       MOVE DE004-TRAN-AMOUNT TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:12)
-                       ADD 12 TO WS-MSG-POINTER
-                   WHEN 7
-                       MOVE DE007-TRAN-DATETIME TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:10)
-                       ADD 10 TO WS-MSG-POINTER
-                   WHEN 11
-                       MOVE DE011-STAN TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:6)
-                       ADD 6 TO WS-MSG-POINTER
-                   WHEN 41
-                       MOVE DE041-CARD-TERM-ID TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:8)
-                       ADD 8 TO WS-MSG-POINTER
-                   WHEN 70
-                       MOVE DE070-NET-MGMT-CODE TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:3)
-                       ADD 3 TO WS-MSG-POINTER
-                   WHEN 90
-                       MOVE DE090-ORIG-DATA-LEN TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:2)
-                       ADD 2 TO WS-MSG-POINTER
-                       MOVE DE090-ORIG-DATA TO
-                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:42)
-                       ADD 42 TO WS-MSG-POINTER
-               END-EVALUATE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISO8583-GEN.
+       AUTHOR. Gemini.
+       DATE-WRITTEN. 2024-08-13.
+       DATE-COMPILED.
+      ******************************************************************
+      * This program generates various ISO 8583 messages.
+      *
+      * UPDATE: For financial transactions (0200), this program now
+      * CALLS the 'ISSAUTH' program to simulate sending the request
+      * for online authorization and displays the received response.
+      *
+      * UPDATE: Every constructed message and every issuer response is
+      * now appended to a persistent TRANLOG file, so a day's test
+      * traffic survives past the end of the run.
+      *
+      * UPDATE: 0000-MAIN-LOGIC now runs the menu in a loop (option 6
+      * exits) and tracks whether Network Sign-On has succeeded this
+      * session - Purchase/Reversal are refused locally until signed
+      * on, and Sign-Off clears the flag.
+      *
+      * UPDATE: option 7 reads TXNIN, a sequential file of batched
+      * transaction requests, and drives Purchase/Reversal for each
+      * record unattended - see 5000-PROCESS-BATCH-MODE and the
+      * accompanying JCL.
+      *
+      * UPDATE: Purchase and Reversal now each carry a real per-run
+      * STAN generated from WS-STAN-SEQ-NUM instead of a fixed
+      * literal, so ISSAUTH's duplicate check and TRANLOG STAN lookups
+      * (4100-LOOKUP-TRANLOG, ISO8583-SETL) are never ambiguous
+      * between two separate transactions in the same session.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS.
+       OBJECT-COMPUTER. UNISYS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- TRANLOG is a sequential, append-only record of every message
+      *-- this program constructs and every issuer response it
+      *-- receives, opened EXTEND so each run adds to it rather than
+      *-- overwriting the prior day's traffic.
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+      *-- TXNIN feeds batch/file-driven mode (5000-PROCESS-BATCH-MODE)
+      *-- so a day's worth of transactions can be pushed through
+      *-- unattended instead of keyed in one at a time.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "TXNIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCHIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD.
+           05 TL-MTI                   PIC X(4).
+           05 TL-STAN                  PIC X(6).
+           05 TL-PAN                   PIC X(19).
+           05 TL-AMOUNT                PIC X(12).
+           05 TL-DATETIME              PIC X(10).
+           05 TL-RESP-CODE             PIC X(2).
+      *-- Only meaningful on 0800 records (Network Sign-On '001' /
+      *-- Sign-Off '002'); ISO8583-SETL uses this pair to bracket a
+      *-- business day's worth of TRANLOG records.
+           05 TL-NET-MGMT-CODE         PIC X(3).
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05 BI-TXN-TYPE               PIC X(1).
+      *--    'P' = purchase, 'R' = reversal
+           05 BI-PAN                    PIC X(19).
+           05 BI-AMOUNT                 PIC 9(10)V99.
+           05 BI-PIN                    PIC X(4).
+           05 BI-CVV                    PIC X(3).
+           05 BI-STAN                   PIC X(6).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * ISO 8583 MESSAGE STRUCTURE AND DATA ELEMENTS
+      ******************************************************************
+       01  WS-ISO-MESSAGE.
+           05 WS-MTI                  PIC X(4).
+           05 WS-BITMAP.
+              10 WS-PRIMARY-BITMAP   PIC X(8).
+              10 WS-SECONDARY-BITMAP PIC X(8) VALUE LOW-VALUES.
+           05 WS-DATA-ELEMENTS.
+              10 DE002-PAN-LEN        PIC 9(2) COMP.
+              10 DE002-PAN            PIC X(19).
+              10 DE003-PROC-CODE      PIC X(6).
+              10 DE004-TRAN-AMOUNT    PIC X(12).
+              10 DE007-TRAN-DATETIME  PIC X(10).
+              10 DE011-STAN           PIC X(6).
+              10 DE012-LOCAL-TIME     PIC X(6).
+              10 DE013-LOCAL-DATE     PIC X(4).
+              10 DE024-FUNC-CODE      PIC X(3).
+              10 DE032-ACQ-ID-LEN     PIC 9(2) COMP.
+              10 DE032-ACQ-ID         PIC X(11).
+              10 DE035-CVV            PIC X(3).
+              10 DE037-RRN            PIC X(12).
+              10 DE039-RESP-CODE      PIC X(2).
+              10 DE041-CARD-TERM-ID   PIC X(8).
+              10 DE042-CARD-ACCP-ID   PIC X(15).
+              10 DE048-ADD-DATA-LEN   PIC 9(3) COMP.
+              10 DE048-ADD-DATA       PIC X(999).
+              10 DE052-PIN-BLOCK      PIC X(4).
+              10 DE070-NET-MGMT-CODE  PIC X(3).
+              10 DE090-ORIG-DATA-LEN  PIC 9(2) COMP.
+              10 DE090-ORIG-DATA      PIC X(42).
+
+       01  WS-MESSAGE-BUFFER         PIC X(2048).
+       01  WS-RESPONSE-BUFFER        PIC X(2048).
+       01  WS-MSG-POINTER            PIC 9(4) COMP VALUE 1.
+
+      ******************************************************************
+      * BITMAP MANIPULATION AREA
+      ******************************************************************
+       01  WS-BITMAP-WORK-AREA.
+           05 WS-BITMAP-BYTES         PIC X(16) VALUE LOW-VALUES.
+           05 FILLER REDEFINES WS-BITMAP-BYTES.
+              10 WS-BITMAP-BIT OCCURS 128 TIMES PIC 1.
+
+       01  WS-BIT-INDEX              PIC 9(3) COMP.
+       01  WS-BIT-NUMBER             PIC 9(3).
+
+      ******************************************************************
+      * PACKED BITMAP AREA
+      * WS-BITMAP-BIT above is a one-flag-per-byte work array used only
+      * to decide which data elements to append (9300-APPEND-ELEMENT
+      * tests it directly). WS-PACKED-BITMAP-BYTES is the real 16-byte
+      * packed (8-bits-per-byte) bitmap that actually goes out on the
+      * wire, built from WS-BITMAP-BIT by 9150-PACK-BITMAP so ISSAUTH
+      * can walk it bit-by-bit on the receiving end.
+      ******************************************************************
+       01  WS-PACKED-BITMAP-BYTES     PIC X(16).
+       01  WS-BIT-WEIGHTS-INIT        PIC X(24)
+                                       VALUE "128064032016008004002001".
+       01  WS-BIT-WEIGHTS REDEFINES WS-BIT-WEIGHTS-INIT.
+           05 WS-BIT-WEIGHT           PIC 9(3) OCCURS 8 TIMES.
+       01  WS-PACK-BYTE-IDX           PIC 9(3) COMP.
+       01  WS-PACK-BIT-IDX            PIC 9(3) COMP.
+       01  WS-PACK-BYTE-VALUE         USAGE BINARY-CHAR UNSIGNED.
+       01  WS-PACK-BYTE-CHAR REDEFINES WS-PACK-BYTE-VALUE PIC X(1).
+
+      ******************************************************************
+      * USER INPUT AND CONTROL FLAGS
+      ******************************************************************
+       01  WS-USER-CHOICE            PIC X(1).
+       01  WS-PAN-INPUT              PIC X(19).
+       01  WS-AMOUNT-INPUT           PIC Z(9)V99.
+       01  WS-PIN-INPUT              PIC X(4).
+       01  WS-CVV-INPUT              PIC X(3).
+       01  WS-AMOUNT-FORMATTED       PIC 9(10)V99.
+       01  WS-MERCHANT-INPUT         PIC X(15).
+      *-- Real per-transaction STAN, incremented for every Purchase and
+      *-- Reversal this run sends, so ISSAUTH's STAN+PAN+amount
+      *-- duplicate-detection key and ISO8583-SETL's/4100-LOOKUP-
+      *-- TRANLOG's STAN lookups are never ambiguous across two
+      *-- separate transactions in the same session. Starts above the
+      *-- fixed Sign-On/Sign-Off/Key-Exchange STANs (123456-123458) so
+      *-- it never collides with them.
+       01  WS-STAN-SEQ-NUM           PIC 9(6) VALUE 123459.
+
+      ******************************************************************
+      * SESSION STATE
+      ******************************************************************
+       01  WS-SIGNED-ON-SW           PIC X(1) VALUE 'N'.
+           88 WS-SIGNED-ON                     VALUE 'Y'.
+       01  WS-CONTINUE-SW            PIC X(1) VALUE 'Y'.
+           88 WS-CONTINUE                      VALUE 'Y'.
+       01  WS-BATCH-MODE-SW          PIC X(1) VALUE 'N'.
+           88 WS-BATCH-MODE                    VALUE 'Y'.
+       01  WS-BATCHIN-STATUS         PIC X(2).
+
+      ******************************************************************
+      * TRANLOG WORK AREA
+      ******************************************************************
+       01  WS-TRANLOG-STATUS         PIC X(2).
+       01  WS-REVERSAL-STAN-INPUT    PIC X(6).
+       01  WS-TRANLOG-FOUND-SW       PIC X(1) VALUE 'N'.
+           88 WS-TRANLOG-FOUND                VALUE 'Y'.
+       01  WS-ORIG-MTI               PIC X(4).
+       01  WS-ORIG-STAN              PIC X(6).
+       01  WS-ORIG-PAN               PIC X(19).
+       01  WS-ORIG-AMOUNT            PIC X(12).
+       01  WS-ORIG-DATETIME          PIC X(10).
+
+      ******************************************************************
+      * PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM UNTIL NOT WS-CONTINUE
+               PERFORM 1000-DISPLAY-MENU
+               ACCEPT WS-USER-CHOICE
+
+               EVALUATE WS-USER-CHOICE
+                   WHEN '1'
+                       PERFORM 2000-PROCESS-NETWORK-SIGN-ON
+                       MOVE 'Y' TO WS-SIGNED-ON-SW
+                   WHEN '2'
+                       PERFORM 2100-PROCESS-NETWORK-SIGN-OFF
+                       MOVE 'N' TO WS-SIGNED-ON-SW
+                   WHEN '3'
+                       PERFORM 2200-PROCESS-KEY-EXCHANGE
+                   WHEN '4'
+                       IF WS-SIGNED-ON
+                           PERFORM 3000-PROCESS-FINANCIAL-PURCHASE
+                       ELSE
+                           DISPLAY "Not signed on to network - "
+                               "sign on first (option 1)."
+                       END-IF
+                   WHEN '5'
+                       IF WS-SIGNED-ON
+                           PERFORM 4000-PROCESS-REVERSAL
+                       ELSE
+                           DISPLAY "Not signed on to network - "
+                               "sign on first (option 1)."
+                       END-IF
+                   WHEN '6'
+                       MOVE 'N' TO WS-CONTINUE-SW
+                   WHEN '7'
+                       IF WS-SIGNED-ON
+                           PERFORM 5000-PROCESS-BATCH-MODE
+                       ELSE
+                           DISPLAY "Not signed on to network - "
+                               "sign on first (option 1)."
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "Invalid option."
+               END-EVALUATE
+           END-PERFORM.
+
+           DISPLAY "Program terminating.".
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-DISPLAY-MENU SECTION
+      ******************************************************************
+       1000-DISPLAY-MENU.
+           DISPLAY "=================================================".
+           DISPLAY "      ISO 8583 MESSAGE GENERATOR".
+           DISPLAY "=================================================".
+           DISPLAY "  NETWORK MANAGEMENT (0800):".
+           DISPLAY "    1. Network Sign-On".
+           DISPLAY "    2. Network Sign-Off".
+           DISPLAY "    3. Key Exchange".
+           DISPLAY " ".
+           DISPLAY "  FINANCIAL (0200):".
+           DISPLAY "    4. Purchase Transaction".
+           DISPLAY " ".
+           DISPLAY "  REVERSAL (0420):".
+           DISPLAY "    5. Reversal Advice".
+           DISPLAY " ".
+           DISPLAY "    6. Exit".
+           DISPLAY "    7. Batch Mode (read transactions from TXNIN)".
+           DISPLAY " ".
+           DISPLAY "Please select an option: ".
+
+      ******************************************************************
+      * 2000-PROCESS-NETWORK-SIGN-ON
+      ******************************************************************
+       2000-PROCESS-NETWORK-SIGN-ON.
+           PERFORM 9000-INITIALIZE-MESSAGE.
+           MOVE "0800" TO WS-MTI.
+           MOVE 7 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "0813103000" TO DE007-TRAN-DATETIME.
+           MOVE 11 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "123456" TO DE011-STAN.
+           MOVE 70 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "001" TO DE070-NET-MGMT-CODE.
+           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
+
+      ******************************************************************
+      * 2100-PROCESS-NETWORK-SIGN-OFF
+      ******************************************************************
+       2100-PROCESS-NETWORK-SIGN-OFF.
+           PERFORM 9000-INITIALIZE-MESSAGE.
+           MOVE "0800" TO WS-MTI.
+           MOVE 7 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "0813103005" TO DE007-TRAN-DATETIME.
+           MOVE 11 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "123457" TO DE011-STAN.
+           MOVE 70 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "002" TO DE070-NET-MGMT-CODE.
+           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
+
+      ******************************************************************
+      * 2200-PROCESS-KEY-EXCHANGE
+      ******************************************************************
+       2200-PROCESS-KEY-EXCHANGE.
+           PERFORM 9000-INITIALIZE-MESSAGE.
+           MOVE "0800" TO WS-MTI.
+           MOVE 7 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "0813103100" TO DE007-TRAN-DATETIME.
+           MOVE 11 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "123458" TO DE011-STAN.
+           MOVE 70 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "161" TO DE070-NET-MGMT-CODE.
+           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
+
+      ******************************************************************
+      * 3000-PROCESS-FINANCIAL-PURCHASE
+      ******************************************************************
+       3000-PROCESS-FINANCIAL-PURCHASE.
+           PERFORM 9000-INITIALIZE-MESSAGE.
+           MOVE "0200" TO WS-MTI.
+           MOVE "MERCHANT0000001" TO DE042-CARD-ACCP-ID.
+
+           IF NOT WS-BATCH-MODE
+               DISPLAY "Enter PAN (Card Number): "
+               ACCEPT WS-PAN-INPUT
+               DISPLAY "Enter Amount (e.g., 123.45): "
+               ACCEPT WS-AMOUNT-INPUT
+               MOVE WS-AMOUNT-INPUT TO WS-AMOUNT-FORMATTED
+               DISPLAY "Enter PIN (4 digits): "
+               ACCEPT WS-PIN-INPUT
+               DISPLAY "Enter CVV (3 digits): "
+               ACCEPT WS-CVV-INPUT
+               DISPLAY "Enter Merchant ID (blank for default): "
+               ACCEPT WS-MERCHANT-INPUT
+               IF WS-MERCHANT-INPUT NOT = SPACES
+                   MOVE WS-MERCHANT-INPUT TO DE042-CARD-ACCP-ID
+               END-IF
+           END-IF.
+
+           MOVE 2 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE LENGTH OF WS-PAN-INPUT TO DE002-PAN-LEN.
+           MOVE WS-PAN-INPUT TO DE002-PAN.
+           MOVE 3 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "000000" TO DE003-PROC-CODE.
+           MOVE 4 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           STRING WS-AMOUNT-FORMATTED DELIMITED BY SIZE
+               INTO DE004-TRAN-AMOUNT.
+           MOVE 7 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "0813103200" TO DE007-TRAN-DATETIME.
+           MOVE 11 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           ADD 1 TO WS-STAN-SEQ-NUM.
+           MOVE WS-STAN-SEQ-NUM TO DE011-STAN.
+           MOVE 41 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE "TERM1234" TO DE041-CARD-TERM-ID.
+      *-- DE037 (RRN) is built per network convention: date (from
+      *-- DE007) + terminal ID + a sequence number, so every purchase
+      *-- carries a traceable retrieval reference number. The sequence
+      *-- portion reuses WS-STAN-SEQ-NUM (already widened and reserved
+      *-- above to avoid collisions for the whole run) rather than a
+      *-- separate narrow counter of its own, so DE037 cannot wrap
+      *-- around to a duplicate RRN within a run the way a 2-digit
+      *-- counter would.
+           MOVE 37 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           STRING DE007-TRAN-DATETIME(1:2) DELIMITED BY SIZE
+                  DE041-CARD-TERM-ID(5:4) DELIMITED BY SIZE
+                  WS-STAN-SEQ-NUM DELIMITED BY SIZE
+               INTO DE037-RRN.
+           MOVE 42 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE 35 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE WS-CVV-INPUT TO DE035-CVV.
+           MOVE 52 TO WS-BIT-NUMBER.
+           PERFORM 9100-SET-BIT-ON.
+           MOVE WS-PIN-INPUT TO DE052-PIN-BLOCK.
+
+           PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG.
+           PERFORM 3100-SEND-FOR-AUTHORIZATION.
+
+      ******************************************************************
+      * 3100-SEND-FOR-AUTHORIZATION  (*** NEW SECTION ***)
+      * Calls the issuer program and displays the response.
+      ******************************************************************
+       3100-SEND-FOR-AUTHORIZATION.
+           DISPLAY " ".
+           DISPLAY ">>> Calling ISSAUTH program for authorization...".
+           CALL "ISSAUTH" USING WS-MESSAGE-BUFFER, WS-RESPONSE-BUFFER.
+           DISPLAY "<<< Returned from ISSAUTH program.".
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "      Issuer Response (0210) Received".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Full Response Message: ".
+           DISPLAY WS-RESPONSE-BUFFER(1:100).
+           DISPLAY "-------------------------------------------------".
+           PERFORM 9410-LOG-RESPONSE.
+
+      ******************************************************************
+      * 4000-PROCESS-REVERSAL
+      * Looks the original purchase up in TRANLOG by STAN so the
+      * reversal's PAN/amount and DE090 orig-data correspond to a
+      * transaction this program actually sent, instead of fixed
+      * dummy values.
+      ******************************************************************
+       4000-PROCESS-REVERSAL.
+           PERFORM 9000-INITIALIZE-MESSAGE.
+           MOVE "0420" TO WS-MTI.
+
+           IF NOT WS-BATCH-MODE
+               DISPLAY "Enter STAN of prior purchase to reverse: "
+               ACCEPT WS-REVERSAL-STAN-INPUT
+           END-IF.
+           PERFORM 4100-LOOKUP-TRANLOG.
+
+           IF NOT WS-TRANLOG-FOUND
+               DISPLAY "No matching purchase found in TRANLOG for STAN "
+                   WS-REVERSAL-STAN-INPUT " - reversal not sent."
+           ELSE
+               MOVE 2 TO WS-BIT-NUMBER
+               PERFORM 9100-SET-BIT-ON
+               MOVE LENGTH OF WS-ORIG-PAN TO DE002-PAN-LEN
+               MOVE WS-ORIG-PAN TO DE002-PAN
+               MOVE 3 TO WS-BIT-NUMBER
+               PERFORM 9100-SET-BIT-ON
+               MOVE "000000" TO DE003-PROC-CODE
+               MOVE 4 TO WS-BIT-NUMBER
+               PERFORM 9100-SET-BIT-ON
+               MOVE WS-ORIG-AMOUNT TO DE004-TRAN-AMOUNT
+               MOVE 11 TO WS-BIT-NUMBER
+               PERFORM 9100-SET-BIT-ON
+               ADD 1 TO WS-STAN-SEQ-NUM
+               MOVE WS-STAN-SEQ-NUM TO DE011-STAN
+               MOVE 39 TO WS-BIT-NUMBER
+               PERFORM 9100-SET-BIT-ON
+               MOVE "00" TO DE039-RESP-CODE
+               MOVE 90 TO WS-BIT-NUMBER
+               PERFORM 9100-SET-BIT-ON
+               MOVE 42 TO DE090-ORIG-DATA-LEN
+               STRING WS-ORIG-MTI DELIMITED BY SIZE
+                      WS-ORIG-STAN DELIMITED BY SIZE
+                      WS-ORIG-DATETIME DELIMITED BY SIZE
+                   INTO DE090-ORIG-DATA
+               PERFORM 9200-CONSTRUCT-AND-DISPLAY-MSG
+           END-IF.
+
+      ******************************************************************
+      * 4100-LOOKUP-TRANLOG
+      * Scans TRANLOG for the original 0200 purchase carrying the STAN
+      * the user entered, capturing its MTI/STAN/PAN/amount/datetime
+      * for 4000-PROCESS-REVERSAL to build the reversal from.
+      ******************************************************************
+       4100-LOOKUP-TRANLOG.
+           MOVE 'N' TO WS-TRANLOG-FOUND-SW.
+           OPEN INPUT TRANLOG-FILE.
+           IF WS-TRANLOG-STATUS = "35"
+               DISPLAY "TRANLOG not found - no prior transactions"
+           ELSE
+               PERFORM UNTIL WS-TRANLOG-STATUS = "10"
+                       OR WS-TRANLOG-FOUND
+                   READ TRANLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-TRANLOG-STATUS
+                       NOT AT END
+                           IF TL-MTI = "0200"
+                                   AND TL-STAN = WS-REVERSAL-STAN-INPUT
+                               MOVE 'Y' TO WS-TRANLOG-FOUND-SW
+                               MOVE TL-MTI TO WS-ORIG-MTI
+                               MOVE TL-STAN TO WS-ORIG-STAN
+                               MOVE TL-PAN TO WS-ORIG-PAN
+                               MOVE TL-AMOUNT TO WS-ORIG-AMOUNT
+                               MOVE TL-DATETIME TO WS-ORIG-DATETIME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANLOG-FILE
+           END-IF.
+
+      ******************************************************************
+      * 5000-PROCESS-BATCH-MODE
+      * Reads TXNIN, a sequential file of transaction requests (type,
+      * PAN, amount, PIN/CVV or STAN), and drives
+      * 3000-PROCESS-FINANCIAL-PURCHASE / 4000-PROCESS-REVERSAL for
+      * each record in a loop - lets a day's test volume run
+      * unattended instead of being keyed in one transaction at a
+      * time. Requires Network Sign-On to already have succeeded, the
+      * same as the interactive Purchase/Reversal options.
+      ******************************************************************
+       5000-PROCESS-BATCH-MODE.
+           MOVE 'Y' TO WS-BATCH-MODE-SW.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF WS-BATCHIN-STATUS = "35"
+               DISPLAY "TXNIN not found - batch mode aborted"
+           ELSE
+               PERFORM UNTIL WS-BATCHIN-STATUS = "10"
+                   READ BATCH-INPUT-FILE
+                       AT END
+                           MOVE "10" TO WS-BATCHIN-STATUS
+                       NOT AT END
+                           PERFORM 5100-PROCESS-BATCH-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-INPUT-FILE
+           END-IF.
+           MOVE 'N' TO WS-BATCH-MODE-SW.
+
+      ******************************************************************
+      * 5100-PROCESS-BATCH-RECORD
+      ******************************************************************
+       5100-PROCESS-BATCH-RECORD.
+           EVALUATE BI-TXN-TYPE
+               WHEN 'P'
+                   MOVE BI-PAN TO WS-PAN-INPUT
+                   MOVE BI-AMOUNT TO WS-AMOUNT-FORMATTED
+                   MOVE BI-PIN TO WS-PIN-INPUT
+                   MOVE BI-CVV TO WS-CVV-INPUT
+                   PERFORM 3000-PROCESS-FINANCIAL-PURCHASE
+               WHEN 'R'
+                   MOVE BI-STAN TO WS-REVERSAL-STAN-INPUT
+                   PERFORM 4000-PROCESS-REVERSAL
+               WHEN OTHER
+                   DISPLAY "Batch: unknown transaction type '"
+                       BI-TXN-TYPE "' - record skipped"
+           END-EVALUATE.
+
+      ******************************************************************
+      * 9000-INITIALIZE-MESSAGE
+      ******************************************************************
+       9000-INITIALIZE-MESSAGE.
+           INITIALIZE WS-ISO-MESSAGE.
+           INITIALIZE WS-BITMAP-WORK-AREA.
+           MOVE LOW-VALUES TO WS-MESSAGE-BUFFER, WS-RESPONSE-BUFFER.
+           MOVE 1 TO WS-MSG-POINTER.
+
+      ******************************************************************
+      * 9100-SET-BIT-ON
+      ******************************************************************
+       9100-SET-BIT-ON.
+           MOVE 1 TO WS-BITMAP-BIT(WS-BIT-NUMBER).
+           IF WS-BIT-NUMBER > 64
+               MOVE 1 TO WS-BITMAP-BIT(1).
+
+      ******************************************************************
+      * 9150-PACK-BITMAP
+      * Packs WS-BITMAP-BIT (one flag byte per data element) into the
+      * real 8-bits-per-byte WS-PACKED-BITMAP-BYTES that goes out on
+      * the wire, so a receiver can walk it bit by bit.
+      ******************************************************************
+       9150-PACK-BITMAP.
+           PERFORM VARYING WS-PACK-BYTE-IDX FROM 1 BY 1
+                   UNTIL WS-PACK-BYTE-IDX > 16
+               MOVE 0 TO WS-PACK-BYTE-VALUE
+               PERFORM VARYING WS-PACK-BIT-IDX FROM 1 BY 1
+                       UNTIL WS-PACK-BIT-IDX > 8
+                   IF WS-BITMAP-BIT((WS-PACK-BYTE-IDX - 1) * 8
+                           + WS-PACK-BIT-IDX) = 1
+                       ADD WS-BIT-WEIGHT(WS-PACK-BIT-IDX)
+                           TO WS-PACK-BYTE-VALUE
+                   END-IF
+               END-PERFORM
+               MOVE WS-PACK-BYTE-CHAR TO
+                   WS-PACKED-BITMAP-BYTES(WS-PACK-BYTE-IDX:1)
+           END-PERFORM.
+
+      ******************************************************************
+      * 9200-CONSTRUCT-AND-DISPLAY-MSG
+      ******************************************************************
+       9200-CONSTRUCT-AND-DISPLAY-MSG.
+           PERFORM 9150-PACK-BITMAP.
+           MOVE WS-PACKED-BITMAP-BYTES(1:8) TO WS-PRIMARY-BITMAP.
+           IF WS-BITMAP-BIT(1) = 1
+               MOVE WS-PACKED-BITMAP-BYTES(9:8) TO WS-SECONDARY-BITMAP.
+           MOVE WS-MTI TO WS-MESSAGE-BUFFER(WS-MSG-POINTER:4).
+           ADD 4 TO WS-MSG-POINTER.
+           MOVE WS-PRIMARY-BITMAP TO WS-MESSAGE-BUFFER(WS-MSG-POINTER:8).
+           ADD 8 TO WS-MSG-POINTER.
+           IF WS-BITMAP-BIT(1) = 1
+               MOVE WS-SECONDARY-BITMAP
+                   TO WS-MESSAGE-BUFFER(WS-MSG-POINTER:8)
+               ADD 8 TO WS-MSG-POINTER.
+           PERFORM 9300-APPEND-ELEMENT VARYING WS-BIT-INDEX
+               FROM 2 BY 1 UNTIL WS-BIT-INDEX > 128.
+           DISPLAY " ".
+           DISPLAY "Constructed ISO 8583 Request (0200):".
+           DISPLAY "Full Request Message: ".
+           DISPLAY WS-MESSAGE-BUFFER(1:WS-MSG-POINTER - 1).
+           PERFORM 9400-LOG-TRANSACTION.
+
+      ******************************************************************
+      * 9400-LOG-TRANSACTION
+      * Appends one TRANLOG record for the message just constructed.
+      * The response code is not yet known here, so it is logged
+      * blank; 9410-LOG-RESPONSE appends a second record once ISSAUTH
+      * answers (see 3100-SEND-FOR-AUTHORIZATION).
+      ******************************************************************
+       9400-LOG-TRANSACTION.
+           MOVE WS-MTI TO TL-MTI.
+           MOVE DE011-STAN TO TL-STAN.
+           MOVE DE002-PAN TO TL-PAN.
+           MOVE DE004-TRAN-AMOUNT TO TL-AMOUNT.
+           MOVE DE007-TRAN-DATETIME TO TL-DATETIME.
+           MOVE SPACES TO TL-RESP-CODE.
+           MOVE DE070-NET-MGMT-CODE TO TL-NET-MGMT-CODE.
+           PERFORM 9420-WRITE-TRANLOG.
+
+      ******************************************************************
+      * 9410-LOG-RESPONSE
+      * Appends a TRANLOG record for the 0210 response ISSAUTH just
+      * returned, pulling fields out of WS-RESPONSE-BUFFER at the
+      * fixed offsets 3000-BUILD-RESPONSE in ISSAUTH assembles them
+      * at (MTI 1-4, bitmap 5-12, PAN 13-31, proc code 32-37,
+      * amount 38-49, STAN 50-55, auth ID 56-61, resp code 62-63,
+      * term ID 64-71).
+      ******************************************************************
+       9410-LOG-RESPONSE.
+           MOVE "0210" TO TL-MTI.
+           MOVE WS-RESPONSE-BUFFER(50:6) TO TL-STAN.
+           MOVE WS-RESPONSE-BUFFER(13:19) TO TL-PAN.
+           MOVE WS-RESPONSE-BUFFER(38:12) TO TL-AMOUNT.
+           MOVE SPACES TO TL-DATETIME.
+           MOVE WS-RESPONSE-BUFFER(62:2) TO TL-RESP-CODE.
+           MOVE SPACES TO TL-NET-MGMT-CODE.
+           PERFORM 9420-WRITE-TRANLOG.
+
+      ******************************************************************
+      * 9420-WRITE-TRANLOG
+      * Appends TRANLOG-RECORD, opening EXTEND so each run adds to the
+      * file rather than overwriting it; falls back to OUTPUT the
+      * first time the file does not exist yet (same pattern as
+      * STIPLOG in ISSAUTH).
+      ******************************************************************
+       9420-WRITE-TRANLOG.
+           OPEN EXTEND TRANLOG-FILE.
+           IF WS-TRANLOG-STATUS = "35"
+               CLOSE TRANLOG-FILE
+               OPEN OUTPUT TRANLOG-FILE
+           END-IF.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANLOG-FILE.
+
+      ******************************************************************
+      * 9300-APPEND-ELEMENT
+      ******************************************************************
+       9300-APPEND-ELEMENT.
+           IF WS-BITMAP-BIT(WS-BIT-INDEX) = 1
+               EVALUATE WS-BIT-INDEX
+                   WHEN 2
+                       MOVE DE002-PAN-LEN TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:2)
+                       ADD 2 TO WS-MSG-POINTER
+                       MOVE DE002-PAN TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:
+                               DE002-PAN-LEN)
+                       ADD DE002-PAN-LEN TO WS-MSG-POINTER
+                   WHEN 3
+                       MOVE DE003-PROC-CODE TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:6)
+                       ADD 6 TO WS-MSG-POINTER
+                   WHEN 4
+                       MOVE DE004-TRAN-AMOUNT TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:12)
+                       ADD 12 TO WS-MSG-POINTER
+                   WHEN 7
+                       MOVE DE007-TRAN-DATETIME TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:10)
+                       ADD 10 TO WS-MSG-POINTER
+                   WHEN 11
+                       MOVE DE011-STAN TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:6)
+                       ADD 6 TO WS-MSG-POINTER
+                   WHEN 35
+                       MOVE DE035-CVV TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:3)
+                       ADD 3 TO WS-MSG-POINTER
+                   WHEN 37
+                       MOVE DE037-RRN TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:12)
+                       ADD 12 TO WS-MSG-POINTER
+                   WHEN 41
+                       MOVE DE041-CARD-TERM-ID TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:8)
+                       ADD 8 TO WS-MSG-POINTER
+                   WHEN 42
+                       MOVE DE042-CARD-ACCP-ID TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:15)
+                       ADD 15 TO WS-MSG-POINTER
+                   WHEN 52
+                       MOVE DE052-PIN-BLOCK TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:4)
+                       ADD 4 TO WS-MSG-POINTER
+                   WHEN 70
+                       MOVE DE070-NET-MGMT-CODE TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:3)
+                       ADD 3 TO WS-MSG-POINTER
+                   WHEN 90
+                       MOVE DE090-ORIG-DATA-LEN TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:2)
+                       ADD 2 TO WS-MSG-POINTER
+                       MOVE DE090-ORIG-DATA TO
+                           WS-MESSAGE-BUFFER(WS-MSG-POINTER:42)
+                       ADD 42 TO WS-MSG-POINTER
+               END-EVALUATE.
